@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPROST.
+       AUTHOR.        UTTAM.
+       INSTALLATION.  IBM E&T.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+       SECURITY.      NONE.
+      * MODIFICATION HISTORY
+      *  09/08/26  RKS  NEW PROGRAM. DEPARTMENT SALARY ROSTER OFF
+      *                 THE EMPLOYEE TABLE - EMPNO/LASTNAME/SALARY
+      *                 WITH A SUBTOTAL PER WORKDEPT AND A GRAND
+      *                 TOTAL, SAME SHAPE AS THE STUDENT REPORT1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPTROST ASSIGN TO DEPTROST
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-DEPTROST-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPTROST
+           RECORDING MODE IS F.
+       01 DEPTROST-LIST.
+           05 DEPTROST-ID      PIC X(80).
+       WORKING-STORAGE SECTION.
+        77  WS-DEPTROST-ST     PIC X(2).
+        01  WS-SQLCODE         PIC -9(9).
+        01  WS-EMP-EOF         PIC X VALUE 'N'.
+            88 EOF-EMP           VALUE 'Y'.
+        01  WS-FIRST-ROW       PIC X VALUE 'Y'.
+            88 FIRST-ROW         VALUE 'Y'.
+        01  WS-PREV-WORKDEPT   PIC X(3).
+        01  WS-DEPT-COUNT      PIC 9(5) COMP VALUE ZERO.
+        01  WS-DEPT-SALARY     PIC 9(9)V99 COMP-3 VALUE ZERO.
+        01  WS-GRAND-COUNT     PIC 9(5) COMP VALUE ZERO.
+        01  WS-GRAND-SALARY    PIC 9(9)V99 COMP-3 VALUE ZERO.
+        01  WS-AST             PIC X(80) VALUE ALL '*'.
+        01  WS-HDR1.
+            05                 PIC X(10) VALUE 'DEPARTMENT'.
+            05                 PIC X(8)  VALUE 'EMPNO'.
+            05                 PIC X(10).
+            05                 PIC X(20) VALUE 'LASTNAME'.
+            05                 PIC X(12).
+            05                 PIC X(10) VALUE 'SALARY'.
+            05                 PIC X(10).
+        01  WS-DTL-LINE.
+            05 DTL-WORKDEPT    PIC X(3).
+            05                 PIC X(7).
+            05 DTL-EMPNO       PIC X(6).
+            05                 PIC X(12).
+            05 DTL-LASTNAME    PIC X(20).
+            05                 PIC X(12).
+            05 DTL-SALARY      PIC ---,---,--9.99.
+            05                 PIC X(4).
+        01  WS-SUB-LINE.
+            05                 PIC X(20) VALUE 'DEPARTMENT TOTAL'.
+            05 SUB-WORKDEPT    PIC X(3).
+            05                 PIC X(7).
+            05 SUB-COUNT       PIC ZZ,ZZ9.
+            05                 PIC X(10) VALUE 'EMPLOYEES'.
+            05                 PIC X(9).
+            05 SUB-SALARY      PIC ---,---,--9.99.
+            05                 PIC X(4).
+        01  WS-GRD-LINE.
+            05                 PIC X(20) VALUE 'GRAND TOTAL'.
+            05                 PIC X(10).
+            05 GRD-COUNT       PIC ZZ,ZZ9.
+            05                 PIC X(10) VALUE 'EMPLOYEES'.
+            05                 PIC X(9).
+            05 GRD-SALARY      PIC ---,---,--9.99.
+            05                 PIC X(4).
+           EXEC SQL
+            INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+            INCLUDE EMPLOYEE
+           END-EXEC.
+           EXEC SQL
+            DECLARE ROST_CUR CURSOR FOR
+             SELECT  EMPNO    ,
+                     LASTNAME ,
+                     WORKDEPT ,
+                     SALARY
+             FROM EMPLOYEE
+             ORDER BY WORKDEPT, EMPNO
+           END-EXEC.
+       PROCEDURE DIVISION.
+        000-MAIN-PARA.
+           PERFORM 100-OPEN-FILE-PARA.
+           IF WS-DEPTROST-ST = '00'
+              PERFORM 110-OPEN-CUR-PARA
+              IF SQLCODE = 0
+                 PERFORM 120-FETCH-PARA
+                 PERFORM 200-PROCESS-PARA UNTIL EOF-EMP
+                 PERFORM 700-FINAL-PARA
+              ELSE
+                 DISPLAY "ERROR IN OPEN CURSOR " WS-SQLCODE
+                 MOVE 8 TO RETURN-CODE
+              END-IF
+              PERFORM 800-CLOSE-CUR-PARA
+           ELSE
+              DISPLAY "ERROR IN OPEN " WS-DEPTROST-ST
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM 900-CLOSE-FILE-PARA.
+           STOP RUN.
+        100-OPEN-FILE-PARA.
+           OPEN OUTPUT DEPTROST.
+           PERFORM 150-HEADER-PARA.
+        150-HEADER-PARA.
+           MOVE WS-AST TO DEPTROST-ID.
+           WRITE DEPTROST-LIST.
+           MOVE WS-HDR1 TO DEPTROST-ID.
+           WRITE DEPTROST-LIST.
+           MOVE WS-AST TO DEPTROST-ID.
+           WRITE DEPTROST-LIST.
+        110-OPEN-CUR-PARA.
+           EXEC SQL
+             OPEN ROST_CUR
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+        120-FETCH-PARA.
+           EXEC SQL
+             FETCH ROST_CUR
+             INTO :EMPNO   ,
+                  :LASTNAME,
+                  :WORKDEPT,
+                  :SALARY
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+        200-PROCESS-PARA.
+           EVALUATE SQLCODE
+             WHEN 0
+                PERFORM 300-BREAK-CHECK-PARA
+                PERFORM 400-DETAIL-PARA
+                PERFORM 120-FETCH-PARA
+             WHEN 100
+                SET EOF-EMP TO TRUE
+             WHEN OTHER
+                DISPLAY "ERROR " WS-SQLCODE
+                MOVE 8 TO RETURN-CODE
+                SET EOF-EMP TO TRUE
+           END-EVALUATE.
+        300-BREAK-CHECK-PARA.
+           IF FIRST-ROW
+              MOVE WORKDEPT TO WS-PREV-WORKDEPT
+              MOVE 'N' TO WS-FIRST-ROW
+           ELSE
+              IF WORKDEPT NOT = WS-PREV-WORKDEPT
+                 PERFORM 500-SUBTOTAL-PARA
+                 MOVE WORKDEPT TO WS-PREV-WORKDEPT
+              END-IF
+           END-IF.
+        400-DETAIL-PARA.
+           MOVE WORKDEPT TO DTL-WORKDEPT.
+           MOVE EMPNO    TO DTL-EMPNO.
+           MOVE LASTNAME TO DTL-LASTNAME.
+           MOVE SALARY   TO DTL-SALARY.
+           MOVE WS-DTL-LINE TO DEPTROST-ID.
+           WRITE DEPTROST-LIST.
+           ADD 1      TO WS-DEPT-COUNT.
+           ADD SALARY TO WS-DEPT-SALARY.
+           ADD 1      TO WS-GRAND-COUNT.
+           ADD SALARY TO WS-GRAND-SALARY.
+        500-SUBTOTAL-PARA.
+           MOVE WS-PREV-WORKDEPT TO SUB-WORKDEPT.
+           MOVE WS-DEPT-COUNT    TO SUB-COUNT.
+           MOVE WS-DEPT-SALARY   TO SUB-SALARY.
+           MOVE WS-SUB-LINE TO DEPTROST-ID.
+           WRITE DEPTROST-LIST.
+           MOVE WS-AST TO DEPTROST-ID.
+           WRITE DEPTROST-LIST.
+           MOVE ZERO TO WS-DEPT-COUNT.
+           MOVE ZERO TO WS-DEPT-SALARY.
+        700-FINAL-PARA.
+           IF WS-DEPT-COUNT > 0
+              PERFORM 500-SUBTOTAL-PARA
+           END-IF.
+           MOVE WS-GRAND-COUNT  TO GRD-COUNT.
+           MOVE WS-GRAND-SALARY TO GRD-SALARY.
+           MOVE WS-GRD-LINE TO DEPTROST-ID.
+           WRITE DEPTROST-LIST.
+           MOVE WS-AST TO DEPTROST-ID.
+           WRITE DEPTROST-LIST.
+        800-CLOSE-CUR-PARA.
+           EXEC SQL
+             CLOSE ROST_CUR
+           END-EXEC.
+        900-CLOSE-FILE-PARA.
+           CLOSE DEPTROST.
