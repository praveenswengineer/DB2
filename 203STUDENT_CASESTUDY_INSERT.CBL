@@ -1,36 +1,122 @@
-        IDENTIFICATION DIVISION.                            
-        PROGRAM-ID.    STUDRECD.                            
-        AUTHOR.        UTTAM.                               
-        INSTALLATION.  IBM E&T.                             
-        DATE-WRITTEN.  8/17/17.                             
-        DATE-COMPILED.                                      
-        SECURITY.      NONE.                                
-        ENVIRONMENT DIVISION.                               
-        INPUT-OUTPUT SECTION.                               
-        FILE-CONTROL.                                       
-            SELECT STUDMARK ASSIGN TO STUDMARK              
-            ORGANIZATION IS SEQUENTIAL                      
-            ACCESS IS SEQUENTIAL                            
-            FILE STATUS IS WS-STUDMARK-ST.                  
-        DATA DIVISION.                                      
-        FILE SECTION.                                       
-        FD STUDMARK                                  
-          RECORDING MODE IS F.                       
-        01 STUDMARK-LIST.                            
-      05 F-STU-ID               PIC X(6).            
-         05                      PIC X(1).           
-         05 F-STU-CLASS            PIC X(1).         
-         05                      PIC X(1).           
-         05 F-STU-NAME             PIC X(20).        
-         05                      PIC X(1).           
-         05 F-MARKS-LANG           PIC X(2).         
-         05                      PIC X(1).           
-         05 F-MARKS-MATH           PIC X(2).         
-         05                      PIC X(1).           
-         05 F-MARKS-SCIENCE        PIC X(2).         
-         05                      PIC X(1).           
-         05 F-MARKS-SS             PIC X(2).         
-         05                      PIC X(39).          
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    STUDCTOT.
+        AUTHOR.        UTTAM.
+        INSTALLATION.  IBM E&T.
+        DATE-WRITTEN.  8/17/17.
+        DATE-COMPILED.
+        SECURITY.      NONE.
+      * MODIFICATION HISTORY
+      *  09/08/26  RKS  500-INSERT-SQL NOW CHECKS FOR AN EXISTING
+      *                 STU_ID AND UPDATES THE MARKS WHEN FOUND
+      *                 INSTEAD OF ALWAYS BLIND-INSERTING.
+      *  09/08/26  RKS  MARKS FIELDS ARE NOW VALIDATED NUMERIC BEFORE
+      *                 THE INSERT/UPDATE; BAD STUDMARK RECORDS GO TO
+      *                 MARKREJ WITH A REASON CODE INSTEAD OF BLOWING
+      *                 UP OR LOADING JUNK.
+      *  09/08/26  RKS  ADDED A CONTROL-TOTAL BALANCING REPORT AT
+      *                 END OF RUN SO THE READ/ACCEPTED/REJECTED
+      *                 COUNTS CAN BE CHECKED AGAINST EACH OTHER.
+      *  09/08/26  RKS  STUDMARK/STUDRECD NOW ALSO CARRY ART AND
+      *                 COMPUTER STUDIES MARKS ALONGSIDE THE ORIGINAL
+      *                 FOUR SUBJECTS.
+      *  09/08/26  RKS  ANY NEGATIVE SQLCODE NOW ROLLS BACK AND SETS A
+      *                 NONZERO RETURN-CODE INSTEAD OF JUST DISPLAYING
+      *                 THE ERROR AND CARRYING ON.
+      *  09/08/26  RKS  RENAMED FROM STUDRECD TO STUDCTOT -- THIS
+      *                 PROGRAM AND 204STUDENT_CASESTUDY_SOLUTION1 HAD
+      *                 BEEN COMPILED UNDER THE SAME PROGRAM-ID, WHICH
+      *                 LEFT WHICHEVER ONE A JCL STEP NAMED BY PGM=
+      *                 AMBIGUOUS. 204 KEEPS STUDRECD (IT'S THE ONE
+      *                 ALREADY TIED INTO BATCHRUN.JCL); THIS LOAD/
+      *                 CONTROL-TOTAL PROGRAM GETS ITS OWN STEP THERE
+      *                 UNDER ITS NEW NAME.
+      *  09/08/26  RKS  WS-ACCEPT-COUNT NOW ONLY GOES UP AFTER THE
+      *                 INSERT/UPDATE COMES BACK SQLCODE = 0, NOT
+      *                 BEFORE IT RUNS, SO A ROW 990-SQL-ERROR-PARA
+      *                 ROLLS BACK NO LONGER COUNTS AS LOADED. ADDED A
+      *                 PERIODIC COMMIT EVERY WS-COMMIT-INTERVAL
+      *                 SUCCESSFUL ROWS (SAME INTERVAL/SHAPE AS
+      *                 CURSOR_UPDATE.CBL'S CHECKPOINT COMMIT) SO ONE
+      *                 BAD ROW'S ROLLBACK CAN'T ERASE EARLIER ROWS
+      *                 THIS RUN ALREADY COMMITTED.
+      *  09/08/26  RKS  NOW READS THE SHARED RUNCTL CARD AND WRITES A
+      *                 COMPLETION RECORD TO THE SHARED STATUSLOG FILE
+      *                 AT THE END OF THE RUN, THE SAME WAY STUDRECD,
+      *                 CURUPDAT AND TRAIN141 ALREADY DO, SO THIS NEW
+      *                 STUDMARK LOAD STEP SHOWS UP IN THE COMBINED
+      *                 BATCH STATUS REPORT TOO.
+      *  09/08/26  RKS  700-WRITE-STATUS-PARA NOW PREFERS
+      *                 WS-SHARED-RUN-DATE OVER ACCEPT FROM DATE FOR
+      *                 THE STATUSLOG RECORD'S RUN DATE, THE SAME AS
+      *                 204 -- IT WAS BEING READ INTO WS-SHARED-RUN-DATE
+      *                 AND THEN NEVER USED, SO EVERY STEP'S STATUSLOG
+      *                 ENTRY STILL SHOWED ITS OWN SYSTEM DATE INSTEAD
+      *                 OF THE BATCH WINDOW'S SHARED "AS OF" DATE.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RUNCTL ASSIGN TO RUNCTL
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-RUNCTL-ST.
+            SELECT STATUSLOG ASSIGN TO STATUSLOG
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-STATUSLOG-ST.
+            SELECT STUDMARK ASSIGN TO STUDMARK
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-STUDMARK-ST.
+            SELECT MARKREJ ASSIGN TO MARKREJ
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-MARKREJ-ST.
+        DATA DIVISION.
+        FILE SECTION.
+        FD RUNCTL
+          RECORDING MODE IS F.
+        01 RUNCTL-REC.
+         05 CTL-RUN-DATE            PIC 9(8).
+         05                         PIC X(72).
+        FD STATUSLOG
+          RECORDING MODE IS F.
+        01 STATUSLOG-REC.
+         05 STL-PROGRAM-ID          PIC X(8).
+         05                         PIC X(1).
+         05 STL-RETURN-CODE         PIC 9(4).
+         05                         PIC X(1).
+         05 STL-RUN-DATE            PIC 9(6).
+         05                         PIC X(1).
+         05 STL-RUN-TIME            PIC 9(8).
+         05                         PIC X(51).
+        FD STUDMARK
+          RECORDING MODE IS F.
+        01 STUDMARK-LIST.
+      05 F-STU-ID               PIC X(6).
+         05                      PIC X(1).
+         05 F-STU-CLASS            PIC X(1).
+         05                      PIC X(1).
+         05 F-STU-NAME             PIC X(20).
+         05                      PIC X(1).
+         05 F-MARKS-LANG           PIC X(2).
+         05                      PIC X(1).
+         05 F-MARKS-MATH           PIC X(2).
+         05                      PIC X(1).
+         05 F-MARKS-SCIENCE        PIC X(2).
+         05                      PIC X(1).
+         05 F-MARKS-SS             PIC X(2).
+         05                      PIC X(1).
+         05 F-MARKS-ART            PIC X(2).
+         05                      PIC X(1).
+         05 F-MARKS-COMPSTD        PIC X(2).
+         05                      PIC X(33).
+        FD MARKREJ
+          RECORDING MODE IS F.
+        01 MARKREJ-LIST.
+         05 REJ-RECORD             PIC X(80).
+         05 REJ-REASON-CODE        PIC X(4).
+         05                        PIC X(1).
+         05 REJ-REASON-TEXT        PIC X(25).
         WORKING-STORAGE SECTION.                                     
                   EXEC SQL                                           
                     INCLUDE SQLCA                                    
@@ -38,55 +124,212 @@
                   EXEC SQL                                           
                     INCLUDE STUDRECD                                 
                   END-EXEC.                                          
-        77   WS-STUDMARK-ST      PIC X(2).                           
-        01 WS-SQLCODE PIC -9(9).                                     
-        01   WS-STUDMARK-EOF PIC X VALUE 'N'.                        
-             88 EOF-STUDMARK  VALUE 'Y'.                             
-        PROCEDURE DIVISION.                                          
-        000-MAIN-PARA.                                               
-            PERFORM 100-OPEN-FILE-PARA.                              
-              IF  WS-STUDMARK-ST = '00'                              
-              PERFORM 200-READ-FILE-PARA UNTIL WS-STUDMARK-EOF = 'Y' 
-              ELSE                                                   
-               DISPLAY 'ERROR IN OPEN '  WS-STUDMARK-ST        
-              END-IF.                                          
-            PERFORM 400-CLOSE-FILE-PARA.                       
-                         STOP RUN.                             
-        100-OPEN-FILE-PARA.                                    
-              OPEN INPUT STUDMARK.                             
+        77   WS-STUDMARK-ST      PIC X(2).
+        77   WS-MARKREJ-ST       PIC X(2).
+        77   WS-RUNCTL-ST        PIC X(2).
+        77   WS-STATUSLOG-ST     PIC X(2).
+        01   WS-SHARED-RUN-DATE  PIC 9(8) VALUE ZERO.
+        77   WS-EXIST-COUNT      PIC S9(4) COMP VALUE ZERO.
+        01 WS-SQLCODE PIC -9(9).
+        01   WS-STUDMARK-EOF PIC X VALUE 'N'.
+             88 EOF-STUDMARK  VALUE 'Y'.
+        01   WS-MARKS-OK     PIC X VALUE 'Y'.
+             88 MARKS-VALID    VALUE 'Y'.
+             88 MARKS-INVALID  VALUE 'N'.
+        01   WS-REJ-CODE     PIC X(4).
+        01   WS-REJ-TEXT     PIC X(25).
+        77   WS-READ-COUNT   PIC 9(7) COMP VALUE ZERO.
+        77   WS-ACCEPT-COUNT PIC 9(7) COMP VALUE ZERO.
+        77   WS-REJECT-COUNT PIC 9(7) COMP VALUE ZERO.
+        01   WS-COMMIT-INTERVAL PIC 9(5) COMP VALUE 100.
+        01   WS-COMMIT-COUNT    PIC 9(5) COMP VALUE ZERO.
+        01   WS-CTL-LINE.
+             05             PIC X(22) VALUE 'STUDMARK CONTROL TOTAL'.
+             05             PIC X(3).
+             05 CTL-LABEL   PIC X(17).
+             05 CTL-COUNT   PIC ZZZ,ZZ9.
+        PROCEDURE DIVISION.                                       
+        000-MAIN-PARA.
+            PERFORM 005-READ-RUNCTL-PARA.
+            PERFORM 100-OPEN-FILE-PARA.
+              IF  WS-STUDMARK-ST = '00'
+              PERFORM 200-READ-FILE-PARA UNTIL WS-STUDMARK-EOF = 'Y'
+              ELSE
+               DISPLAY 'ERROR IN OPEN '  WS-STUDMARK-ST
+              END-IF.
+            PERFORM 400-CLOSE-FILE-PARA.
+            PERFORM 700-WRITE-STATUS-PARA.
+                         STOP RUN.
+        005-READ-RUNCTL-PARA.
+            OPEN INPUT RUNCTL.
+            IF WS-RUNCTL-ST = '00'
+               READ RUNCTL
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CTL-RUN-DATE TO WS-SHARED-RUN-DATE
+               END-READ
+               CLOSE RUNCTL
+            END-IF.
+        100-OPEN-FILE-PARA.
+              OPEN INPUT STUDMARK.
+              OPEN OUTPUT MARKREJ.
         200-READ-FILE-PARA.                                    
           READ STUDMARK                                        
                   AT END                                       
                      SET EOF-STUDMARK TO TRUE                  
-                  NOT AT END                                   
-                     PERFORM 300-DISPLAY-READ                  
-          END-READ.                                            
-        300-DISPLAY-READ.                                      
-              DISPLAY STUDMARK-LIST.                           
-              PERFORM 500-INSERT-SQL.                          
-        400-CLOSE-FILE-PARA.                                   
-              CLOSE STUDMARK.                                      
-        500-INSERT-SQL.                                            
-                MOVE F-STU-ID TO STU-ID.                           
-                MOVE F-STU-CLASS TO STU-CLASS.                     
-                MOVE F-STU-NAME TO STU-NAME.                       
-                MOVE F-MARKS-LANG TO MARKS-LANG.                   
-                MOVE F-MARKS-MATH TO MARKS-MATH.                   
-                MOVE F-MARKS-SCIENCE TO MARKS-SCIENCE.             
-                MOVE F-MARKS-SS TO MARKS-SS.                       
-                MOVE SQLCODE TO WS-SQLCODE.                        
-                EXEC SQL                                           
-                INSERT INTO STUDRECD                               
-                (STU_ID,STU_CLASS,STU_NAME,MARKS_LANG,MARKS_MATH,  
-                MARKS_SCIENCE,MARKS_SS)                            
-                VALUES(:STU-ID,:STU-CLASS,:STU-NAME,:MARKS-LANG,   
-                :MARKS-MATH,:MARKS-SCIENCE,:MARKS-SS)              
-                END-EXEC.                                          
-                 EVALUATE SQLCODE                   
-                    WHEN 100                        
-                      DISPLAY "ROWS ENDED"          
-                    WHEN 0                          
-                      DISPLAY "INSERTED SUCCESS"    
-                    WHEN OTHER                      
-                      DISPLAY "ERROR" WS-SQLCODE    
-                END-EVALUATE.                       
+                  NOT AT END
+                     ADD 1 TO WS-READ-COUNT
+                     PERFORM 300-DISPLAY-READ
+          END-READ.
+        300-DISPLAY-READ.
+              DISPLAY STUDMARK-LIST.
+              PERFORM 500-INSERT-SQL.
+        400-CLOSE-FILE-PARA.
+              PERFORM 600-COMMIT-PARA.
+              CLOSE STUDMARK.
+              CLOSE MARKREJ.
+              PERFORM 900-CONTROL-TOTALS-PARA.
+        500-INSERT-SQL.
+                PERFORM 495-VALIDATE-MARKS-PARA.
+                IF MARKS-INVALID
+                   PERFORM 498-REJECT-PARA
+                ELSE
+                   MOVE F-STU-ID TO STU-ID
+                   MOVE F-STU-CLASS TO STU-CLASS
+                   MOVE F-STU-NAME TO STU-NAME
+                   MOVE F-MARKS-LANG TO MARKS-LANG
+                   MOVE F-MARKS-MATH TO MARKS-MATH
+                   MOVE F-MARKS-SCIENCE TO MARKS-SCIENCE
+                   MOVE F-MARKS-SS TO MARKS-SS
+                   MOVE F-MARKS-ART TO MARKS-ART
+                   MOVE F-MARKS-COMPSTD TO MARKS-COMPSTD
+                   EXEC SQL
+                     SELECT COUNT(*)
+                       INTO :WS-EXIST-COUNT
+                       FROM STUDRECD
+                      WHERE STU_ID = :STU-ID
+                   END-EXEC
+                   IF WS-EXIST-COUNT > 0
+                      PERFORM 510-UPDATE-SQL
+                   ELSE
+                      PERFORM 520-INSERT-SQL
+                   END-IF
+                   MOVE SQLCODE TO WS-SQLCODE
+                   EVALUATE SQLCODE
+                      WHEN 0
+                        DISPLAY "INSERTED SUCCESS"
+                        ADD 1 TO WS-ACCEPT-COUNT
+                        ADD 1 TO WS-COMMIT-COUNT
+                        IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+                           PERFORM 600-COMMIT-PARA
+                        END-IF
+                      WHEN OTHER
+                        DISPLAY "ERROR" WS-SQLCODE " ON STU-ID " STU-ID
+                        PERFORM 990-SQL-ERROR-PARA
+                   END-EVALUATE
+                END-IF.
+        495-VALIDATE-MARKS-PARA.
+                SET MARKS-VALID TO TRUE.
+                MOVE SPACES TO WS-REJ-CODE WS-REJ-TEXT.
+                IF MARKS-VALID AND F-MARKS-LANG NOT NUMERIC
+                   SET MARKS-INVALID TO TRUE
+                   MOVE "RJ01" TO WS-REJ-CODE
+                   MOVE "NON-NUMERIC LANG MARK" TO WS-REJ-TEXT
+                END-IF.
+                IF MARKS-VALID AND F-MARKS-MATH NOT NUMERIC
+                   SET MARKS-INVALID TO TRUE
+                   MOVE "RJ02" TO WS-REJ-CODE
+                   MOVE "NON-NUMERIC MATH MARK" TO WS-REJ-TEXT
+                END-IF.
+                IF MARKS-VALID AND F-MARKS-SCIENCE NOT NUMERIC
+                   SET MARKS-INVALID TO TRUE
+                   MOVE "RJ03" TO WS-REJ-CODE
+                   MOVE "NON-NUMERIC SCIENCE MARK" TO WS-REJ-TEXT
+                END-IF.
+                IF MARKS-VALID AND F-MARKS-SS NOT NUMERIC
+                   SET MARKS-INVALID TO TRUE
+                   MOVE "RJ04" TO WS-REJ-CODE
+                   MOVE "NON-NUMERIC SS MARK" TO WS-REJ-TEXT
+                END-IF.
+                IF MARKS-VALID AND F-MARKS-ART NOT NUMERIC
+                   SET MARKS-INVALID TO TRUE
+                   MOVE "RJ05" TO WS-REJ-CODE
+                   MOVE "NON-NUMERIC ART MARK" TO WS-REJ-TEXT
+                END-IF.
+                IF MARKS-VALID AND F-MARKS-COMPSTD NOT NUMERIC
+                   SET MARKS-INVALID TO TRUE
+                   MOVE "RJ06" TO WS-REJ-CODE
+                   MOVE "NON-NUMERIC COMPSTD MARK" TO WS-REJ-TEXT
+                END-IF.
+        498-REJECT-PARA.
+                ADD 1 TO WS-REJECT-COUNT.
+                DISPLAY "REJECTED " STUDMARK-LIST " " WS-REJ-TEXT.
+                MOVE STUDMARK-LIST TO REJ-RECORD.
+                MOVE WS-REJ-CODE   TO REJ-REASON-CODE.
+                MOVE WS-REJ-TEXT   TO REJ-REASON-TEXT.
+                WRITE MARKREJ-LIST.
+        900-CONTROL-TOTALS-PARA.
+                DISPLAY SPACES.
+                MOVE 'RECORDS READ'     TO CTL-LABEL.
+                MOVE WS-READ-COUNT      TO CTL-COUNT.
+                DISPLAY WS-CTL-LINE.
+                MOVE 'RECORDS LOADED'   TO CTL-LABEL.
+                MOVE WS-ACCEPT-COUNT    TO CTL-COUNT.
+                DISPLAY WS-CTL-LINE.
+                MOVE 'RECORDS REJECTED' TO CTL-LABEL.
+                MOVE WS-REJECT-COUNT    TO CTL-COUNT.
+                DISPLAY WS-CTL-LINE.
+                IF WS-READ-COUNT = WS-ACCEPT-COUNT + WS-REJECT-COUNT
+                   DISPLAY 'STUDMARK CONTROL TOTALS BALANCE'
+                ELSE
+                   DISPLAY 'STUDMARK CONTROL TOTALS OUT OF BALANCE'
+                   MOVE 4 TO RETURN-CODE
+                END-IF.
+        510-UPDATE-SQL.
+                EXEC SQL
+                  UPDATE STUDRECD
+                     SET STU_CLASS    = :STU-CLASS,
+                         STU_NAME     = :STU-NAME,
+                         MARKS_LANG   = :MARKS-LANG,
+                         MARKS_MATH   = :MARKS-MATH,
+                         MARKS_SCIENCE = :MARKS-SCIENCE,
+                         MARKS_SS     = :MARKS-SS,
+                         MARKS_ART    = :MARKS-ART,
+                         MARKS_COMPSTD = :MARKS-COMPSTD
+                   WHERE STU_ID = :STU-ID
+                END-EXEC.
+        520-INSERT-SQL.
+                EXEC SQL
+                INSERT INTO STUDRECD
+                (STU_ID,STU_CLASS,STU_NAME,MARKS_LANG,MARKS_MATH,
+                MARKS_SCIENCE,MARKS_SS,MARKS_ART,MARKS_COMPSTD)
+                VALUES(:STU-ID,:STU-CLASS,:STU-NAME,:MARKS-LANG,
+                :MARKS-MATH,:MARKS-SCIENCE,:MARKS-SS,:MARKS-ART,
+                :MARKS-COMPSTD)
+                END-EXEC.
+        600-COMMIT-PARA.
+                EXEC SQL
+                  COMMIT
+                END-EXEC.
+                MOVE ZERO TO WS-COMMIT-COUNT.
+        990-SQL-ERROR-PARA.
+                EXEC SQL
+                  ROLLBACK
+                END-EXEC.
+                MOVE 8 TO RETURN-CODE.
+        700-WRITE-STATUS-PARA.
+                OPEN EXTEND STATUSLOG.
+                IF WS-STATUSLOG-ST NOT = '00'
+                   OPEN OUTPUT STATUSLOG
+                END-IF.
+                MOVE 'STUDCTOT' TO STL-PROGRAM-ID.
+                MOVE RETURN-CODE TO STL-RETURN-CODE.
+                IF WS-SHARED-RUN-DATE NOT = ZERO
+                   MOVE WS-SHARED-RUN-DATE(3:6) TO STL-RUN-DATE
+                ELSE
+                   ACCEPT STL-RUN-DATE FROM DATE
+                END-IF.
+                ACCEPT STL-RUN-TIME FROM TIME.
+                WRITE STATUSLOG-REC.
+                CLOSE STATUSLOG.
