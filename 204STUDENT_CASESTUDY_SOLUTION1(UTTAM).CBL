@@ -4,8 +4,73 @@
        INSTALLATION.  IBM E&T.                              
        DATE-WRITTEN.  8/17/17.                              
        DATE-COMPILED.                                       
-       SECURITY.      NONE.                                 
-       ENVIRONMENT DIVISION.                                
+       SECURITY.      NONE.
+      * MODIFICATION HISTORY
+      *  09/08/26  RKS  500-INSERT-SQL NOW CHECKS FOR AN EXISTING
+      *                 STU_ID AND UPDATES THE MARKS WHEN FOUND
+      *                 INSTEAD OF ALWAYS BLIND-INSERTING.
+      *  09/08/26  RKS  MARKS FIELDS ARE NOW VALIDATED NUMERIC BEFORE
+      *                 THE INSERT/UPDATE; BAD STUDMARK RECORDS GO TO
+      *                 MARKREJ WITH A REASON CODE INSTEAD OF BLOWING
+      *                 UP OR LOADING JUNK.
+      *  09/08/26  RKS  ADDED A STUCSV COMPANION EXTRACT ALONGSIDE
+      *                 REPORT2 SO THE RESULTS OFFICE CAN PULL THE
+      *                 MARKS INTO A SPREADSHEET WITHOUT RE-KEYING
+      *                 THE NARRATIVE REPORT.
+      *  09/08/26  RKS  PASS MARK IS NOW READ FROM A PASSCTL CONTROL
+      *                 CARD INSTEAD OF BEING HARDCODED AS 55, SO THE
+      *                 CUTOFF CAN CHANGE WITHOUT A RECOMPILE.
+      *  09/08/26  RKS  REPORT1 NOW SHOWS EACH STUDENT'S RANK WITHIN
+      *                 THEIR CLASS BASED ON TOTAL MARKS, WITH TIES
+      *                 SHARING A RANK.
+      *  09/08/26  RKS  ADDED A STUDCTL CONTROL CARD THAT CAN SWITCH
+      *                 REPORT1/REPORT2 TO A WHOLE-CLASS OR WHOLE-
+      *                 SCHOOL CURSOR RUN INSTEAD OF REQUIRING A
+      *                 STUDID FILE OF ENQUIRY ID'S TO BE BUILT FIRST.
+      *  09/08/26  RKS  STUDMARK/STUDRECD NOW ALSO CARRY ART AND
+      *                 COMPUTER STUDIES MARKS; REPORT1, REPORT2 AND
+      *                 THE STUCSV EXTRACT ALL WIDENED TO SHOW AND
+      *                 TOTAL THE TWO NEW SUBJECTS.
+      *  09/08/26  RKS  ADDED A NEW REPORT3 SCHOOL-WIDE TOPPER LIST,
+      *                 DRIVEN BY A TOPPER_CUR CURSOR ORDERED BY TOTAL
+      *                 MARKS DESCENDING AND BOUNDED BY A TOP-N COUNT;
+      *                 STUDCTL NOW ALSO CARRIES THE TOP-N VALUE.
+      *  09/08/26  RKS  NOW WRITES A COMPLETION RECORD TO A SHARED
+      *                 STATUSLOG FILE AT THE END OF THE RUN, SO THIS
+      *                 STEP CAN BE TIED TOGETHER WITH THE EMPLOYEE AND
+      *                 TRAIN JOBS UNDER ONE BATCH RUN WITH A COMBINED
+      *                 STATUS REPORT.
+      *  09/08/26  RKS  THE STUDID-DRIVEN REPORT1 AND REPORT2 PASSES
+      *                 NOW CHECKPOINT TO STUDCKP EVERY WS-STUD-COMMIT-
+      *                 INTERVAL RECORDS; A RERUN AFTER AN ABEND SKIPS
+      *                 BACK UP TO THE LAST CHECKPOINTED STUDENT ID
+      *                 INSTEAD OF REPROCESSING THE WHOLE STUDID FILE
+      *                 FROM THE TOP.
+      *  09/08/26  RKS  ANY NEGATIVE SQLCODE NOW ROLLS BACK AND SETS A
+      *                 NONZERO RETURN-CODE INSTEAD OF JUST DISPLAYING
+      *                 THE ERROR AND CARRYING ON.
+      *  09/08/26  RKS  NOW READS THE SAME SHARED RUNCTL CARD THE
+      *                 EMPLOYEE AND TRAIN BATCH STEPS DO, SO THE
+      *                 STATUSLOG COMPLETION RECORD CARRIES THE SAME
+      *                 "AS OF" RUN DATE AS THE REST OF THE BATCH
+      *                 WINDOW INSTEAD OF ITS OWN ACCEPT FROM DATE.
+      *  09/08/26  RKS  700/900-DISPLAY-READ-WRITE NOW TELL A "NOT
+      *                 FOUND" SQLCODE 100 APART FROM A GENUINE
+      *                 NEGATIVE SQLCODE ON THE PER-STUDENT SELECT,
+      *                 CALLING 990-SQL-ERROR-PARA ON THE LATTER THE
+      *                 SAME WAY THE WHOLE-MODE CURSOR PARAGRAPHS DO.
+      *  09/08/26  RKS  NOW COMMITS RIGHT AFTER THE STUDMARK LOAD PASS
+      *                 FINISHES INSTEAD OF SHARING ONE UNIT OF WORK
+      *                 WITH REPORT1/2/3 -- A NEGATIVE SQLCODE WHILE
+      *                 BUILDING THE READ-ONLY REPORTS WAS ROLLING
+      *                 BACK THE LOAD PHASE'S ALREADY-SUCCESSFUL
+      *                 INSERTS/UPDATES.
+      *  09/08/26  RKS  REPORT1'S FIRST HEADER LINE NO LONGER REPEATS
+      *                 "CLASS" OVER THE RANK COLUMN -- THAT WAS A
+      *                 COPY/PASTE LEFTOVER FROM THE ART/COMPSTD
+      *                 COLUMN LABELS; THE SECOND HEADER LINE ALREADY
+      *                 LABELS THAT COLUMN "RANK" CORRECTLY.
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.                                
        FILE-CONTROL.                                        
            SELECT STUDMARK ASSIGN TO STUDMARK               
@@ -20,11 +85,43 @@
           ORGANIZATION IS SEQUENTIAL                      
           ACCESS IS SEQUENTIAL                            
           FILE STATUS IS WS-REPORT1-ST.                   
-          SELECT REPORT2 ASSIGN TO REPORT2                
-          ORGANIZATION IS SEQUENTIAL                      
-          ACCESS IS SEQUENTIAL                            
-          FILE STATUS IS WS-REPORT2-ST.                   
-      DATA DIVISION.                                      
+          SELECT REPORT2 ASSIGN TO REPORT2
+          ORGANIZATION IS SEQUENTIAL
+          ACCESS IS SEQUENTIAL
+          FILE STATUS IS WS-REPORT2-ST.
+          SELECT MARKREJ ASSIGN TO MARKREJ
+          ORGANIZATION IS SEQUENTIAL
+          ACCESS IS SEQUENTIAL
+          FILE STATUS IS WS-MARKREJ-ST.
+          SELECT PASSCTL ASSIGN TO PASSCTL
+          ORGANIZATION IS SEQUENTIAL
+          ACCESS IS SEQUENTIAL
+          FILE STATUS IS WS-PASSCTL-ST.
+          SELECT STUDCTL ASSIGN TO STUDCTL
+          ORGANIZATION IS SEQUENTIAL
+          ACCESS IS SEQUENTIAL
+          FILE STATUS IS WS-STUDCTL-ST.
+          SELECT STUCSV ASSIGN TO STUCSV
+          ORGANIZATION IS SEQUENTIAL
+          ACCESS IS SEQUENTIAL
+          FILE STATUS IS WS-STUCSV-ST.
+          SELECT REPORT3 ASSIGN TO REPORT3
+          ORGANIZATION IS SEQUENTIAL
+          ACCESS IS SEQUENTIAL
+          FILE STATUS IS WS-REPORT3-ST.
+          SELECT STATUSLOG ASSIGN TO STATUSLOG
+          ORGANIZATION IS SEQUENTIAL
+          ACCESS IS SEQUENTIAL
+          FILE STATUS IS WS-STATUSLOG-ST.
+          SELECT STUDCKP ASSIGN TO STUDCKP
+          ORGANIZATION IS SEQUENTIAL
+          ACCESS IS SEQUENTIAL
+          FILE STATUS IS WS-STUDCKP-ST.
+          SELECT RUNCTL ASSIGN TO RUNCTL
+          ORGANIZATION IS SEQUENTIAL
+          ACCESS IS SEQUENTIAL
+          FILE STATUS IS WS-RUNCTL-ST.
+      DATA DIVISION.
       FILE SECTION.                                       
      * RECORD FORMAT FOR THE ENQUIRY STUDENT ID'S         
       FD STUDID                                           
@@ -38,8 +135,8 @@
         05 REPORT2-ID          PIC X(80).           
       FD REPORT1                                    
           RECORDING MODE IS F.                      
-      01 REPORT1-LIST.                              
-        05 REPORT1-ID          PIC X(80).           
+      01 REPORT1-LIST.
+        05 REPORT1-ID          PIC X(110).
       FD STUDMARK                                   
           RECORDING MODE IS F.                      
       01 STUDMARK-LIST.                             
@@ -55,59 +152,330 @@
         05                        PIC X(1).         
         05 F-MARKS-SCIENCE        PIC X(2).         
         05                        PIC X(1).         
-        05 F-MARKS-SS             PIC X(2).         
-        05                        PIC X(39).        
-      WORKING-STORAGE SECTION.                      
+        05 F-MARKS-SS             PIC X(2).
+        05                        PIC X(1).
+        05 F-MARKS-ART            PIC X(2).
+        05                        PIC X(1).
+        05 F-MARKS-COMPSTD        PIC X(2).
+        05                        PIC X(33).
+      FD MARKREJ
+          RECORDING MODE IS F.
+      01 MARKREJ-LIST.
+        05 REJ-RECORD             PIC X(80).
+        05 REJ-REASON-CODE        PIC X(4).
+        05                        PIC X(1).
+        05 REJ-REASON-TEXT        PIC X(25).
+      FD STUCSV
+          RECORDING MODE IS F.
+      01 STUCSV-LIST.
+        05 STUCSV-ID              PIC X(90).
+      FD REPORT3
+          RECORDING MODE IS F.
+      01 REPORT3-LIST.
+        05 REPORT3-ID             PIC X(80).
+      FD PASSCTL
+          RECORDING MODE IS F.
+      01 PASSCTL-REC.
+        05 CTL-PASS-MARK          PIC 9(3).
+        05                        PIC X(77).
+      FD STUDCTL
+          RECORDING MODE IS F.
+      01 STUDCTL-REC.
+        05 CTL-RPT-MODE           PIC X(1).
+        05                        PIC X(1).
+        05 CTL-CLASS-FILTER       PIC X(1).
+        05                        PIC X(1).
+        05 CTL-TOP-N              PIC 9(3).
+        05                        PIC X(73).
+      FD STATUSLOG
+          RECORDING MODE IS F.
+      01 STATUSLOG-REC.
+        05 STL-PROGRAM-ID         PIC X(8).
+        05                        PIC X(1).
+        05 STL-RETURN-CODE        PIC 9(4).
+        05                        PIC X(1).
+        05 STL-RUN-DATE           PIC 9(6).
+        05                        PIC X(1).
+        05 STL-RUN-TIME           PIC 9(8).
+        05                        PIC X(51).
+      FD RUNCTL
+          RECORDING MODE IS F.
+      01 RUNCTL-REC.
+        05 CTL-RUN-DATE           PIC 9(8).
+        05                        PIC X(72).
+      FD STUDCKP
+          RECORDING MODE IS F.
+      01 STUDCKP-REC.
+        05 CKPT-PHASE             PIC X(1).
+        05                        PIC X(1).
+        05 CKPT-SID               PIC X(6).
+        05                        PIC X(72).
+      WORKING-STORAGE SECTION.
       01 FAILSUB PIC 9(2) VALUE 32.                 
       01 TOTAL PIC 9(3) VALUE ZERO.                 
-      01 WS-AST PIC X(80) VALUE ALL '*'.            
+      01 WS-AST PIC X(110) VALUE ALL '*'.
           EXEC SQL                                  
             INCLUDE SQLCA                           
           END-EXEC.                                 
-          EXEC SQL                                  
-            INCLUDE STUDRECD                                       
-          END-EXEC.                                                
-        77   WS-STUDMARK-ST      PIC X(2).                         
-        77   WS-STUDID-ST        PIC X(2).                         
-        77   WS-REPORT1-ST       PIC X(2).                         
-        77   WS-REPORT2-ST       PIC X(2).                         
-      01 WS-SQLCODE            PIC -9(9).                          
-      01   WS-STUDMARK-EOF     PIC X     VALUE 'N'.                
+          EXEC SQL
+            INCLUDE STUDRECD
+          END-EXEC.
+          EXEC SQL
+            DECLARE WHOLE_CUR CURSOR FOR
+             SELECT STU_ID
+             FROM STUDRECD
+             WHERE STU_CLASS = :WS-CLASS-FILTER OR :WS-CLASS-FILTER = ' '
+             ORDER BY STU_CLASS, STU_ID
+          END-EXEC.
+          EXEC SQL
+            DECLARE TOPPER_CUR CURSOR FOR
+             SELECT STU_ID, STU_CLASS, STU_NAME, MARKS_LANG, MARKS_MATH,
+                    MARKS_SCIENCE, MARKS_SS, MARKS_ART, MARKS_COMPSTD
+             FROM STUDRECD
+             ORDER BY MARKS_LANG + MARKS_MATH + MARKS_SCIENCE +
+                      MARKS_SS + MARKS_ART + MARKS_COMPSTD DESC
+          END-EXEC.
+        77   WS-STUDMARK-ST      PIC X(2).
+        77   WS-STUDID-ST        PIC X(2).
+        77   WS-REPORT1-ST       PIC X(2).
+        77   WS-REPORT2-ST       PIC X(2).
+        77   WS-EXIST-COUNT      PIC S9(4) COMP VALUE ZERO.
+        77   WS-MARKREJ-ST       PIC X(2).
+        77   WS-STUCSV-ST        PIC X(2).
+        77   WS-PASSCTL-ST       PIC X(2).
+        77   WS-STUDCTL-ST       PIC X(2).
+        77   WS-REPORT3-ST       PIC X(2).
+      01 WS-RPT-MODE            PIC X(1) VALUE 'S'.
+           88 RPT-MODE-WHOLE      VALUE 'W'.
+      01 WS-CLASS-FILTER        PIC X(1) VALUE SPACE.
+      01 WS-WHOLE-EOF           PIC X     VALUE 'N'.
+           88 EOF-WHOLE           VALUE 'Y'.
+      01 WS-PASS-MARK           PIC 9(3) VALUE 55.
+      01 WS-RANK-COUNT          PIC S9(4) COMP VALUE ZERO.
+      01 WS-RANK                PIC 9(3) VALUE ZERO.
+      01 WS-RANK-DISP           PIC ZZ9.
+      01 WS-CSV-LINE            PIC X(90).
+      01 WS-TOP-N               PIC 9(3) VALUE 10.
+      01 WS-TOP-COUNT           PIC 9(3) VALUE ZERO.
+      01 WS-TOPPER-EOF          PIC X     VALUE 'N'.
+           88 EOF-TOPPER          VALUE 'Y'.
+      01 WS-SQLCODE            PIC -9(9).
+      01   WS-MARKS-OK         PIC X     VALUE 'Y'.
+           88 MARKS-VALID        VALUE 'Y'.
+           88 MARKS-INVALID      VALUE 'N'.
+      01   WS-REJ-CODE         PIC X(4).
+      01   WS-REJ-TEXT         PIC X(25).
+      01   WS-STUDMARK-EOF     PIC X     VALUE 'N'.
              88 EOF-STUDMARK               VALUE 'Y'.              
      * FUNDA 1                                                     
-      01   WS-STUDID-EOF       PIC X     VALUE 'N'.                
-      PROCEDURE DIVISION.                                          
-      000-MAIN-PARA.                                               
-          PERFORM 100-OPEN-FILE-PARA.                              
-          IF  WS-STUDMARK-ST = '00'                                
-           PERFORM 200-READ-FILE-PARA UNTIL WS-STUDMARK-EOF = 'Y'  
-          ELSE                                                     
-           DISPLAY 'ERROR IN OPEN '  WS-STUDMARK-ST                 
-          END-IF.                                                   
-     * WRITE REPORT 1                                               
-          OPEN OUTPUT REPORT1 OPEN INPUT STUDID.                    
-          PERFORM 110-REPORT1-HEADER.                               
-          IF WS-STUDID-ST = '00'                                    
-           PERFORM 600-READ-FILE-PARA UNTIL WS-STUDID-EOF = 'Y'     
-          ELSE                                                      
-           DISPLAY 'ERROR IN REPORT 1' WS-STUDID-ST                 
-          END-IF.                                                   
-          MOVE WS-AST TO REPORT1-ID WRITE REPORT1-LIST.             
-          CLOSE REPORT1, STUDID.                                    
-     * WRITE REPORT 2                                               
-          OPEN OUTPUT REPORT2 OPEN INPUT STUDID.                    
-          MOVE 'N' TO WS-STUDID-EOF                                 
-          IF WS-STUDID-ST = '00'                                    
-           PERFORM 800-READ-FILE-PARA UNTIL WS-STUDID-EOF = 'Y'     
-          ELSE                                                  
-           DISPLAY 'ERROR IN REPORT 2 ' WS-STUDID-ST            
-          END-IF.                                               
-          CLOSE REPORT2, STUDID.                                
-          PERFORM 400-CLOSE-FILE-PARA.                          
-          STOP RUN.                                             
-      100-OPEN-FILE-PARA.                                       
-          OPEN INPUT STUDMARK.                                  
-      200-READ-FILE-PARA.                                       
+      01   WS-STUDID-EOF       PIC X     VALUE 'N'.
+      77   WS-STATUSLOG-ST     PIC X(2).
+      77   WS-STUDCKP-ST       PIC X(2).
+      77   WS-RUNCTL-ST        PIC X(2).
+      01   WS-SHARED-RUN-DATE  PIC 9(8) VALUE ZERO.
+      01   WS-CKPT-PHASE       PIC X(1) VALUE SPACE.
+      01   WS-CKPT-SID         PIC X(6) VALUE SPACES.
+      01   WS-SKIP-SW          PIC X(1) VALUE 'N'.
+           88 SKIPPING-SID       VALUE 'Y'.
+      01   WS-STUD-COUNT       PIC 9(5) COMP VALUE ZERO.
+      01   WS-STUD-COMMIT-INTERVAL PIC 9(5) COMP VALUE 100.
+      PROCEDURE DIVISION.
+      000-MAIN-PARA.
+          PERFORM 005-READ-RUNCTL-PARA.
+          PERFORM 045-READ-STUDCKP-PARA.
+          PERFORM 050-READ-PASSCTL-PARA.
+          PERFORM 055-READ-STUDCTL-PARA.
+          PERFORM 100-OPEN-FILE-PARA.
+          IF  WS-STUDMARK-ST = '00'
+           PERFORM 200-READ-FILE-PARA UNTIL WS-STUDMARK-EOF = 'Y'
+          ELSE
+           DISPLAY 'ERROR IN OPEN '  WS-STUDMARK-ST
+          END-IF.
+          PERFORM 390-COMMIT-LOAD-PARA.
+     * WRITE REPORT 1
+          OPEN OUTPUT REPORT1.
+          PERFORM 110-REPORT1-HEADER.
+          IF RPT-MODE-WHOLE
+             PERFORM 610-OPEN-WHOLE-CUR-PARA
+             IF WS-SQLCODE = 0
+                PERFORM 615-FETCH-WHOLE-PARA
+                PERFORM 616-PROCESS-WHOLE-R1-PARA UNTIL EOF-WHOLE
+             ELSE
+                DISPLAY 'ERROR IN OPEN WHOLE_CUR ' WS-SQLCODE
+             END-IF
+             PERFORM 617-CLOSE-WHOLE-CUR-PARA
+          ELSE
+             MOVE ZERO TO WS-STUD-COUNT
+             IF WS-CKPT-PHASE = '1'
+                SET SKIPPING-SID TO TRUE
+             ELSE
+                MOVE 'N' TO WS-SKIP-SW
+             END-IF
+             OPEN INPUT STUDID
+             IF WS-STUDID-ST = '00'
+                PERFORM 600-READ-FILE-PARA UNTIL WS-STUDID-EOF = 'Y'
+             ELSE
+                DISPLAY 'ERROR IN REPORT 1' WS-STUDID-ST
+             END-IF
+             CLOSE STUDID
+             PERFORM 047-CLEAR-STUDCKP-PARA
+          END-IF.
+          MOVE WS-AST TO REPORT1-ID WRITE REPORT1-LIST.
+          CLOSE REPORT1.
+     * WRITE REPORT 2
+          OPEN OUTPUT REPORT2.
+          OPEN OUTPUT STUCSV.
+          MOVE 'N' TO WS-STUDID-EOF
+          IF RPT-MODE-WHOLE
+             MOVE 'N' TO WS-WHOLE-EOF
+             PERFORM 610-OPEN-WHOLE-CUR-PARA
+             IF WS-SQLCODE = 0
+                PERFORM 615-FETCH-WHOLE-PARA
+                PERFORM 816-PROCESS-WHOLE-R2-PARA UNTIL EOF-WHOLE
+             ELSE
+                DISPLAY 'ERROR IN OPEN WHOLE_CUR ' WS-SQLCODE
+             END-IF
+             PERFORM 617-CLOSE-WHOLE-CUR-PARA
+          ELSE
+           MOVE ZERO TO WS-STUD-COUNT
+           IF WS-CKPT-PHASE = '2'
+              SET SKIPPING-SID TO TRUE
+           ELSE
+              MOVE 'N' TO WS-SKIP-SW
+           END-IF
+           OPEN INPUT STUDID
+           IF WS-STUDID-ST = '00'
+            PERFORM 800-READ-FILE-PARA UNTIL WS-STUDID-EOF = 'Y'
+           ELSE
+            DISPLAY 'ERROR IN REPORT 2 ' WS-STUDID-ST
+           END-IF
+           CLOSE STUDID
+           PERFORM 047-CLEAR-STUDCKP-PARA
+          END-IF.
+          CLOSE REPORT2, STUCSV.
+     * WRITE REPORT 3
+          OPEN OUTPUT REPORT3.
+          PERFORM 940-REPORT3-HEADER.
+          PERFORM 920-OPEN-TOPPER-PARA.
+          IF WS-SQLCODE = 0
+             PERFORM 925-FETCH-TOPPER-PARA
+             PERFORM 930-PROCESS-TOPPER-PARA
+                UNTIL EOF-TOPPER OR WS-TOP-COUNT >= WS-TOP-N
+          ELSE
+             DISPLAY 'ERROR IN OPEN TOPPER_CUR ' WS-SQLCODE
+          END-IF.
+          PERFORM 935-CLOSE-TOPPER-PARA.
+          MOVE WS-AST TO REPORT3-ID WRITE REPORT3-LIST.
+          CLOSE REPORT3.
+          PERFORM 400-CLOSE-FILE-PARA.
+          PERFORM 995-WRITE-STATUS-PARA.
+          STOP RUN.
+      005-READ-RUNCTL-PARA.
+          OPEN INPUT RUNCTL.
+          IF WS-RUNCTL-ST = '00'
+             READ RUNCTL
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE CTL-RUN-DATE TO WS-SHARED-RUN-DATE
+             END-READ
+             CLOSE RUNCTL
+          END-IF.
+      045-READ-STUDCKP-PARA.
+          OPEN INPUT STUDCKP.
+          IF WS-STUDCKP-ST = '00'
+             READ STUDCKP
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF CKPT-SID NOT = SPACES
+                      MOVE CKPT-PHASE TO WS-CKPT-PHASE
+                      MOVE CKPT-SID   TO WS-CKPT-SID
+                   END-IF
+             END-READ
+             CLOSE STUDCKP
+          END-IF.
+      046-WRITE-STUDCKP-PARA.
+          OPEN OUTPUT STUDCKP.
+          WRITE STUDCKP-REC.
+          CLOSE STUDCKP.
+          MOVE ZERO TO WS-STUD-COUNT.
+      047-CLEAR-STUDCKP-PARA.
+          MOVE SPACES TO CKPT-PHASE.
+          MOVE SPACES TO CKPT-SID.
+          OPEN OUTPUT STUDCKP.
+          WRITE STUDCKP-REC.
+          CLOSE STUDCKP.
+      050-READ-PASSCTL-PARA.
+          OPEN INPUT PASSCTL.
+          IF WS-PASSCTL-ST = '00'
+             READ PASSCTL
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE CTL-PASS-MARK TO WS-PASS-MARK
+             END-READ
+             CLOSE PASSCTL
+          END-IF.
+      055-READ-STUDCTL-PARA.
+          OPEN INPUT STUDCTL.
+          IF WS-STUDCTL-ST = '00'
+             READ STUDCTL
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE CTL-RPT-MODE TO WS-RPT-MODE
+                   MOVE CTL-CLASS-FILTER TO WS-CLASS-FILTER
+                   IF CTL-TOP-N > 0
+                      MOVE CTL-TOP-N TO WS-TOP-N
+                   END-IF
+             END-READ
+             CLOSE STUDCTL
+          END-IF.
+      610-OPEN-WHOLE-CUR-PARA.
+          MOVE 'N' TO WS-WHOLE-EOF.
+          EXEC SQL
+            OPEN WHOLE_CUR
+          END-EXEC.
+          MOVE SQLCODE TO WS-SQLCODE.
+      615-FETCH-WHOLE-PARA.
+          EXEC SQL
+            FETCH WHOLE_CUR
+            INTO :F-SID
+          END-EXEC.
+          MOVE SQLCODE TO WS-SQLCODE.
+      616-PROCESS-WHOLE-R1-PARA.
+          EVALUATE SQLCODE
+             WHEN 0
+                PERFORM 700-DISPLAY-READ-WRITE
+                PERFORM 615-FETCH-WHOLE-PARA
+             WHEN 100
+                SET EOF-WHOLE TO TRUE
+             WHEN OTHER
+                DISPLAY "ERROR " WS-SQLCODE " ON SID " F-SID
+                PERFORM 990-SQL-ERROR-PARA
+                SET EOF-WHOLE TO TRUE
+          END-EVALUATE.
+      816-PROCESS-WHOLE-R2-PARA.
+          EVALUATE SQLCODE
+             WHEN 0
+                PERFORM 900-DISPLAY-READ-WRITE
+                PERFORM 615-FETCH-WHOLE-PARA
+             WHEN 100
+                SET EOF-WHOLE TO TRUE
+             WHEN OTHER
+                DISPLAY "ERROR " WS-SQLCODE " ON SID " F-SID
+                PERFORM 990-SQL-ERROR-PARA
+                SET EOF-WHOLE TO TRUE
+          END-EVALUATE.
+      617-CLOSE-WHOLE-CUR-PARA.
+          EXEC SQL
+            CLOSE WHOLE_CUR
+          END-EXEC.
+      100-OPEN-FILE-PARA.
+          OPEN INPUT STUDMARK.
+          OPEN OUTPUT MARKREJ.
+      200-READ-FILE-PARA.                                     
           READ STUDMARK                                         
            AT END                                               
            SET EOF-STUDMARK TO TRUE                             
@@ -117,153 +485,329 @@
         300-DISPLAY-READ.                                       
           DISPLAY STUDMARK-LIST.                                
           PERFORM 500-INSERT-SQL.                                 
-        400-CLOSE-FILE-PARA.                                      
-          CLOSE STUDMARK.                                         
-        500-INSERT-SQL.                                           
-          MOVE F-STU-ID TO STU-ID.                                
-          MOVE F-STU-CLASS TO STU-CLASS.                          
-          MOVE F-STU-NAME TO STU-NAME.                            
-          MOVE F-MARKS-LANG TO MARKS-LANG.                        
-          MOVE F-MARKS-MATH TO MARKS-MATH.                        
-          MOVE F-MARKS-SCIENCE TO MARKS-SCIENCE.                  
-          MOVE F-MARKS-SS TO MARKS-SS.                            
-          MOVE SQLCODE TO WS-SQLCODE.                             
-          EXEC SQL                                                
-           INSERT INTO STUDRECD                                   
-           (STU_ID,STU_CLASS,STU_NAME,MARKS_LANG,MARKS_MATH,      
-           MARKS_SCIENCE,MARKS_SS)                                
-           VALUES(:STU-ID,:STU-CLASS,:STU-NAME,:MARKS-LANG,       
-           :MARKS-MATH,:MARKS-SCIENCE,:MARKS-SS)                 
-          END-EXEC.                                              
-          EVALUATE SQLCODE                                       
-                    WHEN 100                                     
-                      DISPLAY "ROWS ENDED"                       
-                    WHEN 0                                       
-                      DISPLAY "INSERTED SUCCESS"                 
-                    WHEN OTHER                                   
-                      DISPLAY "ERROR" WS-SQLCODE                 
-                END-EVALUATE.                                    
-      600-READ-FILE-PARA.                                        
-              READ STUDID                                        
-                      AT END                                     
-                        MOVE 'Y' TO WS-STUDID-EOF                
-                      NOT AT END                                 
-                         PERFORM 700-DISPLAY-READ-WRITE          
-              END-READ.                                          
-     * WRITE REPORT 1                                   
+        390-COMMIT-LOAD-PARA.
+          EXEC SQL
+            COMMIT
+          END-EXEC.
+        400-CLOSE-FILE-PARA.
+          CLOSE STUDMARK.
+          CLOSE MARKREJ.
+        500-INSERT-SQL.
+          PERFORM 495-VALIDATE-MARKS-PARA.
+          IF MARKS-INVALID
+             PERFORM 498-REJECT-PARA
+          ELSE
+             MOVE F-STU-ID TO STU-ID
+             MOVE F-STU-CLASS TO STU-CLASS
+             MOVE F-STU-NAME TO STU-NAME
+             MOVE F-MARKS-LANG TO MARKS-LANG
+             MOVE F-MARKS-MATH TO MARKS-MATH
+             MOVE F-MARKS-SCIENCE TO MARKS-SCIENCE
+             MOVE F-MARKS-SS TO MARKS-SS
+             MOVE F-MARKS-ART TO MARKS-ART
+             MOVE F-MARKS-COMPSTD TO MARKS-COMPSTD
+             EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-EXIST-COUNT
+                 FROM STUDRECD
+                WHERE STU_ID = :STU-ID
+             END-EXEC
+             IF WS-EXIST-COUNT > 0
+                PERFORM 510-UPDATE-SQL
+             ELSE
+                PERFORM 520-INSERT-SQL
+             END-IF
+             MOVE SQLCODE TO WS-SQLCODE
+             EVALUATE SQLCODE
+                       WHEN 0
+                         DISPLAY "INSERTED SUCCESS"
+                       WHEN OTHER
+                         DISPLAY "ERROR" WS-SQLCODE " ON STU-ID " STU-ID
+                         PERFORM 990-SQL-ERROR-PARA
+                   END-EVALUATE
+          END-IF.
+        495-VALIDATE-MARKS-PARA.
+          SET MARKS-VALID TO TRUE.
+          MOVE SPACES TO WS-REJ-CODE WS-REJ-TEXT.
+          IF MARKS-VALID AND F-MARKS-LANG NOT NUMERIC
+             SET MARKS-INVALID TO TRUE
+             MOVE "RJ01" TO WS-REJ-CODE
+             MOVE "NON-NUMERIC LANG MARK" TO WS-REJ-TEXT
+          END-IF.
+          IF MARKS-VALID AND F-MARKS-MATH NOT NUMERIC
+             SET MARKS-INVALID TO TRUE
+             MOVE "RJ02" TO WS-REJ-CODE
+             MOVE "NON-NUMERIC MATH MARK" TO WS-REJ-TEXT
+          END-IF.
+          IF MARKS-VALID AND F-MARKS-SCIENCE NOT NUMERIC
+             SET MARKS-INVALID TO TRUE
+             MOVE "RJ03" TO WS-REJ-CODE
+             MOVE "NON-NUMERIC SCIENCE MARK" TO WS-REJ-TEXT
+          END-IF.
+          IF MARKS-VALID AND F-MARKS-SS NOT NUMERIC
+             SET MARKS-INVALID TO TRUE
+             MOVE "RJ04" TO WS-REJ-CODE
+             MOVE "NON-NUMERIC SS MARK" TO WS-REJ-TEXT
+          END-IF.
+          IF MARKS-VALID AND F-MARKS-ART NOT NUMERIC
+             SET MARKS-INVALID TO TRUE
+             MOVE "RJ05" TO WS-REJ-CODE
+             MOVE "NON-NUMERIC ART MARK" TO WS-REJ-TEXT
+          END-IF.
+          IF MARKS-VALID AND F-MARKS-COMPSTD NOT NUMERIC
+             SET MARKS-INVALID TO TRUE
+             MOVE "RJ06" TO WS-REJ-CODE
+             MOVE "NON-NUMERIC COMPSTD MARK" TO WS-REJ-TEXT
+          END-IF.
+        498-REJECT-PARA.
+          DISPLAY "REJECTED " STUDMARK-LIST " " WS-REJ-TEXT.
+          MOVE STUDMARK-LIST TO REJ-RECORD.
+          MOVE WS-REJ-CODE   TO REJ-REASON-CODE.
+          MOVE WS-REJ-TEXT   TO REJ-REASON-TEXT.
+          WRITE MARKREJ-LIST.
+        510-UPDATE-SQL.
+          EXEC SQL
+            UPDATE STUDRECD
+               SET STU_CLASS     = :STU-CLASS,
+                   STU_NAME      = :STU-NAME,
+                   MARKS_LANG    = :MARKS-LANG,
+                   MARKS_MATH    = :MARKS-MATH,
+                   MARKS_SCIENCE = :MARKS-SCIENCE,
+                   MARKS_SS      = :MARKS-SS,
+                   MARKS_ART     = :MARKS-ART,
+                   MARKS_COMPSTD = :MARKS-COMPSTD
+             WHERE STU_ID = :STU-ID
+          END-EXEC.
+        520-INSERT-SQL.
+          EXEC SQL
+           INSERT INTO STUDRECD
+           (STU_ID,STU_CLASS,STU_NAME,MARKS_LANG,MARKS_MATH,
+           MARKS_SCIENCE,MARKS_SS,MARKS_ART,MARKS_COMPSTD)
+           VALUES(:STU-ID,:STU-CLASS,:STU-NAME,:MARKS-LANG,
+           :MARKS-MATH,:MARKS-SCIENCE,:MARKS-SS,:MARKS-ART,
+           :MARKS-COMPSTD)
+          END-EXEC.
+      600-READ-FILE-PARA.
+              READ STUDID
+                      AT END
+                        MOVE 'Y' TO WS-STUDID-EOF
+                      NOT AT END
+                         IF SKIPPING-SID
+                            IF F-SID = WS-CKPT-SID
+                               MOVE 'N' TO WS-SKIP-SW
+                            END-IF
+                         ELSE
+                            PERFORM 700-DISPLAY-READ-WRITE
+                         END-IF
+              END-READ.
+     * WRITE REPORT 1
       700-DISPLAY-READ-WRITE.                           
               MOVE F-SID TO STU-ID.                     
               DISPLAY "SID: " F-SID.                    
-              EXEC SQL                                  
-              SELECT STU_ID    ,                        
-                     STU_CLASS ,                        
-                     STU_NAME  ,                        
-                     MARKS_LANG,                        
-                     MARKS_MATH,                        
-                     MARKS_SCIENCE,                     
-                     MARKS_SS                           
-              INTO  :STU-ID    ,                        
-                    :STU-CLASS ,                        
-                    :STU-NAME  ,                        
-                    :MARKS-LANG,                        
-                    :MARKS-MATH,                        
-                    :MARKS-SCIENCE,                         
-                    :MARKS-SS                               
-              FROM STUDRECD                                 
-              WHERE STU_ID = :STU-ID                        
-             END-EXEC.                                      
-     * CHECK FOR SQL CODE                                   
-              MOVE STU-ID TO REPORT1-ID(1:6).               
-              MOVE STU-CLASS TO REPORT1-ID(15:1).           
-              MOVE STU-NAME  TO REPORT1-ID(25:8).           
-              MOVE MARKS-LANG TO REPORT1-ID(35:3).          
-              MOVE MARKS-MATH TO REPORT1-ID(44:3).          
-              MOVE MARKS-SCIENCE TO REPORT1-ID(53:3).       
-              MOVE MARKS-SS TO REPORT1-ID(62:3).            
-              COMPUTE TOTAL = MARKS-LANG + MARKS-MATH +     
-                      MARKS-SCIENCE + MARKS-SS.             
-              MOVE TOTAL TO REPORT1-ID(71:3).               
-              IF SQLCODE = 0                                
-               WRITE REPORT1-LIST                          
-              ELSE                                         
-               CONTINUE                                    
-              END-IF.                                      
-      800-READ-FILE-PARA.                                  
-              READ STUDID                                  
-                      AT END                               
-                        MOVE 'Y' TO WS-STUDID-EOF          
-                      NOT AT END                           
-                         PERFORM 900-DISPLAY-READ-WRITE    
-              END-READ.                                    
+              EXEC SQL
+              SELECT STU_ID    ,
+                     STU_CLASS ,
+                     STU_NAME  ,
+                     MARKS_LANG,
+                     MARKS_MATH,
+                     MARKS_SCIENCE,
+                     MARKS_SS  ,
+                     MARKS_ART ,
+                     MARKS_COMPSTD
+              INTO  :STU-ID    ,
+                    :STU-CLASS ,
+                    :STU-NAME  ,
+                    :MARKS-LANG,
+                    :MARKS-MATH,
+                    :MARKS-SCIENCE,
+                    :MARKS-SS ,
+                    :MARKS-ART,
+                    :MARKS-COMPSTD
+              FROM STUDRECD
+              WHERE STU_ID = :STU-ID
+             END-EXEC.
+     * CHECK FOR SQL CODE
+              MOVE SQLCODE TO WS-SQLCODE.
+              MOVE STU-ID TO REPORT1-ID(1:6).
+              MOVE STU-CLASS TO REPORT1-ID(15:1).
+              MOVE STU-NAME  TO REPORT1-ID(25:8).
+              MOVE MARKS-LANG TO REPORT1-ID(35:3).
+              MOVE MARKS-MATH TO REPORT1-ID(44:3).
+              MOVE MARKS-SCIENCE TO REPORT1-ID(53:3).
+              MOVE MARKS-SS TO REPORT1-ID(62:3).
+              COMPUTE TOTAL = MARKS-LANG + MARKS-MATH +
+                      MARKS-SCIENCE + MARKS-SS +
+                      MARKS-ART + MARKS-COMPSTD.
+              MOVE TOTAL TO REPORT1-ID(71:3).
+              MOVE MARKS-ART TO REPORT1-ID(87:3).
+              MOVE MARKS-COMPSTD TO REPORT1-ID(96:3).
+              EVALUATE SQLCODE
+                 WHEN 0
+                    EXEC SQL
+                      SELECT COUNT(*)
+                        INTO :WS-RANK-COUNT
+                        FROM STUDRECD
+                       WHERE STU_CLASS = :STU-CLASS
+                         AND MARKS_LANG + MARKS_MATH +
+                             MARKS_SCIENCE + MARKS_SS +
+                             MARKS_ART + MARKS_COMPSTD > :TOTAL
+                    END-EXEC
+                    COMPUTE WS-RANK = WS-RANK-COUNT + 1
+                    MOVE WS-RANK TO WS-RANK-DISP
+                    MOVE WS-RANK-DISP TO REPORT1-ID(105:3)
+                    WRITE REPORT1-LIST
+                 WHEN 100
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY "ERROR " WS-SQLCODE " ON STU-ID " STU-ID
+                    PERFORM 990-SQL-ERROR-PARA
+              END-EVALUATE.
+              ADD 1 TO WS-STUD-COUNT.
+              IF WS-STUD-COUNT >= WS-STUD-COMMIT-INTERVAL
+                 MOVE '1'   TO CKPT-PHASE
+                 MOVE F-SID TO CKPT-SID
+                 PERFORM 046-WRITE-STUDCKP-PARA
+              END-IF.
+      800-READ-FILE-PARA.
+              READ STUDID
+                      AT END
+                        MOVE 'Y' TO WS-STUDID-EOF
+                      NOT AT END
+                         IF SKIPPING-SID
+                            IF F-SID = WS-CKPT-SID
+                               MOVE 'N' TO WS-SKIP-SW
+                            END-IF
+                         ELSE
+                            PERFORM 900-DISPLAY-READ-WRITE
+                         END-IF
+              END-READ.
       900-DISPLAY-READ-WRITE.                              
               MOVE F-SID TO STU-ID.                        
-              EXEC SQL                                     
-              SELECT STU_ID    ,                           
-                     STU_CLASS ,                           
-                     STU_NAME  ,                           
-                     MARKS_LANG,                            
-                     MARKS_MATH,                            
-                     MARKS_SCIENCE,                         
-                     MARKS_SS                               
-              INTO  :STU-ID    ,                            
-                    :STU-CLASS ,                            
-                    :STU-NAME  ,                            
-                    :MARKS-LANG,                            
-                    :MARKS-MATH,                            
-                    :MARKS-SCIENCE,                         
-                    :MARKS-SS                               
-              FROM STUDRECD                                 
-              WHERE STU_ID = :STU-ID                        
-             END-EXEC.                                      
-     * CHECK FOR SQL CODE                                   
-              IF SQLCODE = 0                                
-              MOVE WS-AST TO REPORT2-ID WRITE REPORT2-LIST  
-              MOVE "MASTER/MISS" TO REPORT2-ID(3:11)                   
-              MOVE STU-NAME TO REPORT2-ID(16:8) WRITE REPORT2-LIST     
-              MOVE "HAVING        AS HIS/HER ID" TO REPORT2-ID(20:30)  
-              MOVE STU-ID TO REPORT2-ID(27:6) WRITE REPORT2-LIST       
+              EXEC SQL
+              SELECT STU_ID    ,
+                     STU_CLASS ,
+                     STU_NAME  ,
+                     MARKS_LANG,
+                     MARKS_MATH,
+                     MARKS_SCIENCE,
+                     MARKS_SS  ,
+                     MARKS_ART ,
+                     MARKS_COMPSTD
+              INTO  :STU-ID    ,
+                    :STU-CLASS ,
+                    :STU-NAME  ,
+                    :MARKS-LANG,
+                    :MARKS-MATH,
+                    :MARKS-SCIENCE,
+                    :MARKS-SS ,
+                    :MARKS-ART,
+                    :MARKS-COMPSTD
+              FROM STUDRECD
+              WHERE STU_ID = :STU-ID
+             END-EXEC.
+     * CHECK FOR SQL CODE
+              MOVE SQLCODE TO WS-SQLCODE.
+              EVALUATE SQLCODE
+                WHEN 0
+              MOVE WS-AST TO REPORT2-ID WRITE REPORT2-LIST
+              MOVE "MASTER/MISS" TO REPORT2-ID(3:11)
+              MOVE STU-NAME TO REPORT2-ID(16:8) WRITE REPORT2-LIST
+              MOVE "HAVING        AS HIS/HER ID" TO REPORT2-ID(20:30)
+              MOVE STU-ID TO REPORT2-ID(27:6) WRITE REPORT2-LIST
               MOVE "IN   CLASS                   " TO REPORT2-ID(20:30)
-              MOVE STU-CLASS TO REPORT2-ID(23:1) WRITE REPORT2-LIST    
-                IF MARKS-MATH >= 55 AND MARKS-LANG >= 55 AND           
-                   MARKS-SCIENCE >= 55 AND MARKS-SS >= 55              
+              MOVE STU-CLASS TO REPORT2-ID(23:1) WRITE REPORT2-LIST
+                IF MARKS-MATH >= WS-PASS-MARK AND
+                   MARKS-LANG >= WS-PASS-MARK AND
+                   MARKS-SCIENCE >= WS-PASS-MARK AND
+                   MARKS-SS >= WS-PASS-MARK AND
+                   MARKS-ART >= WS-PASS-MARK AND
+                   MARKS-COMPSTD >= WS-PASS-MARK
                 MOVE "PASSED IN ALL SUBJECTS WITH" TO REPORT2-ID(20:30)
-                ELSE                                                   
-                  MOVE "FAILED IN " TO REPORT2-ID(20:30)               
-                   IF MARKS-LANG < 55                                  
-                      MOVE "LANG " TO REPORT2-ID(FAILSUB:5)            
-                      COMPUTE FAILSUB = FAILSUB + 5                    
-                   END-IF                                              
-                   IF MARKS-MATH < 55                                  
-                      MOVE "MATH " TO REPORT2-ID(FAILSUB:5)            
-                      COMPUTE FAILSUB = FAILSUB + 5                  
-                   END-IF                                            
-                   IF MARKS-SCIENCE < 55                             
-                      MOVE "SCIENCE " TO REPORT2-ID(FAILSUB:8)       
-                      COMPUTE FAILSUB = FAILSUB + 8                  
-                   END-IF                                            
-                   IF MARKS-SS < 55                                  
-                      MOVE "SS" TO REPORT2-ID(FAILSUB:2)             
-                      COMPUTE FAILSUB = FAILSUB + 3                  
-                   END-IF                                            
-                   MOVE "WITH" TO REPORT2-ID(FAILSUB:4)              
-                   MOVE 32 TO FAILSUB                                
-                END-IF                                               
-                WRITE REPORT2-LIST                                   
-              MOVE ", LANG    MARKS =" TO REPORT2-ID(20:30)          
-              MOVE MARKS-LANG TO REPORT2-ID(38:3) WRITE REPORT2-LIST 
-              MOVE ", MATH    MARKS =" TO REPORT2-ID(20:30)          
-              MOVE MARKS-MATH TO REPORT2-ID(38:3) WRITE REPORT2-LIST   
-              MOVE ", SCIENCE MARKS =" TO REPORT2-ID(20:30)            
+                ELSE
+                  MOVE "FAILED IN " TO REPORT2-ID(20:30)
+                   IF MARKS-LANG < WS-PASS-MARK
+                      MOVE "LANG " TO REPORT2-ID(FAILSUB:5)
+                      COMPUTE FAILSUB = FAILSUB + 5
+                   END-IF
+                   IF MARKS-MATH < WS-PASS-MARK
+                      MOVE "MATH " TO REPORT2-ID(FAILSUB:5)
+                      COMPUTE FAILSUB = FAILSUB + 5
+                   END-IF
+                   IF MARKS-SCIENCE < WS-PASS-MARK
+                      MOVE "SCIENCE " TO REPORT2-ID(FAILSUB:8)
+                      COMPUTE FAILSUB = FAILSUB + 8
+                   END-IF
+                   IF MARKS-SS < WS-PASS-MARK
+                      MOVE "SS " TO REPORT2-ID(FAILSUB:3)
+                      COMPUTE FAILSUB = FAILSUB + 3
+                   END-IF
+                   IF MARKS-ART < WS-PASS-MARK
+                      MOVE "ART " TO REPORT2-ID(FAILSUB:4)
+                      COMPUTE FAILSUB = FAILSUB + 4
+                   END-IF
+                   IF MARKS-COMPSTD < WS-PASS-MARK
+                      MOVE "COMPSTD " TO REPORT2-ID(FAILSUB:8)
+                      COMPUTE FAILSUB = FAILSUB + 8
+                   END-IF
+                   MOVE "WITH" TO REPORT2-ID(FAILSUB:4)
+                   MOVE 32 TO FAILSUB
+                END-IF
+                WRITE REPORT2-LIST
+              MOVE ", LANG    MARKS =" TO REPORT2-ID(20:30)
+              MOVE MARKS-LANG TO REPORT2-ID(38:3) WRITE REPORT2-LIST
+              MOVE ", MATH    MARKS =" TO REPORT2-ID(20:30)
+              MOVE MARKS-MATH TO REPORT2-ID(38:3) WRITE REPORT2-LIST
+              MOVE ", SCIENCE MARKS =" TO REPORT2-ID(20:30)
               MOVE MARKS-SCIENCE TO REPORT2-ID(38:3) WRITE REPORT2-LIST
-              MOVE ", SS      MARKS =     AND" TO REPORT2-ID(20:30)    
+              MOVE ", SS      MARKS =     AND" TO REPORT2-ID(20:30)
               MOVE MARKS-SS      TO REPORT2-ID(38:3) WRITE REPORT2-LIST
-              COMPUTE TOTAL = MARKS-LANG + MARKS-MATH +                
-                      MARKS-SCIENCE + MARKS-SS                         
-              MOVE "  TOTAL   MARKS =" TO REPORT2-ID(20:30)            
-              MOVE TOTAL TO REPORT2-ID(38:3) WRITE REPORT2-LIST        
-              ELSE                                                     
-               DISPLAY "NOT EXISTING ID"                               
-              END-IF.                                                  
+              MOVE ", ART     MARKS =" TO REPORT2-ID(20:30)
+              MOVE MARKS-ART TO REPORT2-ID(38:3) WRITE REPORT2-LIST
+              MOVE ", COMPSTD MARKS =" TO REPORT2-ID(20:30)
+              MOVE MARKS-COMPSTD TO REPORT2-ID(38:3) WRITE REPORT2-LIST
+              COMPUTE TOTAL = MARKS-LANG + MARKS-MATH +
+                      MARKS-SCIENCE + MARKS-SS +
+                      MARKS-ART + MARKS-COMPSTD
+              MOVE "  TOTAL   MARKS =" TO REPORT2-ID(20:30)
+              MOVE TOTAL TO REPORT2-ID(38:3) WRITE REPORT2-LIST
+              PERFORM 950-WRITE-CSV-PARA
+                WHEN 100
+                  DISPLAY "NOT EXISTING ID"
+                WHEN OTHER
+                  DISPLAY "ERROR " WS-SQLCODE " ON STU-ID " STU-ID
+                  PERFORM 990-SQL-ERROR-PARA
+              END-EVALUATE.
+              ADD 1 TO WS-STUD-COUNT.
+              IF WS-STUD-COUNT >= WS-STUD-COMMIT-INTERVAL
+                 MOVE '2'   TO CKPT-PHASE
+                 MOVE F-SID TO CKPT-SID
+                 PERFORM 046-WRITE-STUDCKP-PARA
+              END-IF.
+      950-WRITE-CSV-PARA.
+              MOVE SPACES TO WS-CSV-LINE.
+              STRING STU-ID         DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     STU-CLASS      DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     STU-NAME       DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     MARKS-LANG     DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     MARKS-MATH     DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     MARKS-SCIENCE  DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     MARKS-SS       DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     MARKS-ART      DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     MARKS-COMPSTD  DELIMITED BY SIZE
+                     ','            DELIMITED BY SIZE
+                     TOTAL          DELIMITED BY SIZE
+                INTO WS-CSV-LINE
+              END-STRING.
+              MOVE WS-CSV-LINE TO STUCSV-ID.
+              WRITE STUCSV-LIST.
       110-REPORT1-HEADER.                                              
               MOVE WS-AST TO REPORT1-ID WRITE REPORT1-LIST.            
               MOVE "REPORT ON STUDENTS RESULTS" TO REPORT1-ID(24:30)   
@@ -271,10 +815,99 @@
               MOVE "PREPARED BY UTTAM KUMAR P" TO REPORT1-ID(24:30)    
                    WRITE REPORT1-LIST.                              
               MOVE WS-AST TO REPORT1-ID WRITE REPORT1-LIST.         
-              MOVE "STUDENT    STUDENT    STUDENT    MARKS    MARKS 
-     -    "MARKS    MARKS    TOTAL" TO  REPORT1-ID(1:80)            
-              WRITE REPORT1-LIST.                                   
-              MOVE "  ID        CLASS      NAME      LANG     MATH  
-     -    "SCIENCE    SS     MARKS" TO  REPORT1-ID(1:80)            
-              WRITE REPORT1-LIST.                                   
-              MOVE WS-AST TO REPORT1-ID WRITE REPORT1-LIST.         
+              MOVE "STUDENT    STUDENT    STUDENT    MARKS    MARKS
+     -    "MARKS    MARKS    TOTAL" TO  REPORT1-ID(1:80)
+              MOVE "    MARKS" TO REPORT1-ID(81:9)
+              MOVE "    MARKS" TO REPORT1-ID(90:9)
+              MOVE SPACES     TO REPORT1-ID(99:9)
+              WRITE REPORT1-LIST.
+              MOVE "  ID        CLASS      NAME      LANG     MATH
+     -    "SCIENCE    SS     MARKS" TO  REPORT1-ID(1:80)
+              MOVE "      ART" TO REPORT1-ID(81:9)
+              MOVE "  COMPSTD" TO REPORT1-ID(90:9)
+              MOVE "     RANK" TO REPORT1-ID(99:9)
+              WRITE REPORT1-LIST.
+              MOVE WS-AST TO REPORT1-ID WRITE REPORT1-LIST.
+      940-REPORT3-HEADER.
+              MOVE WS-AST TO REPORT3-ID WRITE REPORT3-LIST.
+              MOVE SPACES TO REPORT3-ID.
+              MOVE "TOP STUDENTS SCHOOL-WIDE BY TOTAL MARKS"
+                TO REPORT3-ID(1:40).
+              WRITE REPORT3-LIST.
+              MOVE SPACES TO REPORT3-ID.
+              MOVE "RANK" TO REPORT3-ID(1:4).
+              MOVE "ID" TO REPORT3-ID(6:2).
+              MOVE "CL" TO REPORT3-ID(15:2).
+              MOVE "NAME" TO REPORT3-ID(25:4).
+              MOVE "TOTAL" TO REPORT3-ID(40:5).
+              WRITE REPORT3-LIST.
+              MOVE WS-AST TO REPORT3-ID WRITE REPORT3-LIST.
+      920-OPEN-TOPPER-PARA.
+              MOVE 'N' TO WS-TOPPER-EOF.
+              MOVE ZERO TO WS-TOP-COUNT.
+              EXEC SQL
+                OPEN TOPPER_CUR
+              END-EXEC.
+              MOVE SQLCODE TO WS-SQLCODE.
+      925-FETCH-TOPPER-PARA.
+              EXEC SQL
+                FETCH TOPPER_CUR
+                INTO :STU-ID    ,
+                     :STU-CLASS ,
+                     :STU-NAME  ,
+                     :MARKS-LANG,
+                     :MARKS-MATH,
+                     :MARKS-SCIENCE,
+                     :MARKS-SS  ,
+                     :MARKS-ART ,
+                     :MARKS-COMPSTD
+              END-EXEC.
+              MOVE SQLCODE TO WS-SQLCODE.
+      930-PROCESS-TOPPER-PARA.
+              EVALUATE SQLCODE
+                 WHEN 0
+                    PERFORM 932-TOPPER-DETAIL-PARA
+                    PERFORM 925-FETCH-TOPPER-PARA
+                 WHEN 100
+                    SET EOF-TOPPER TO TRUE
+                 WHEN OTHER
+                    DISPLAY "ERROR " WS-SQLCODE " ON STU-ID " STU-ID
+                    PERFORM 990-SQL-ERROR-PARA
+                    SET EOF-TOPPER TO TRUE
+              END-EVALUATE.
+      932-TOPPER-DETAIL-PARA.
+              ADD 1 TO WS-TOP-COUNT.
+              COMPUTE TOTAL = MARKS-LANG + MARKS-MATH +
+                      MARKS-SCIENCE + MARKS-SS +
+                      MARKS-ART + MARKS-COMPSTD.
+              MOVE SPACES TO REPORT3-ID.
+              MOVE WS-TOP-COUNT TO REPORT3-ID(1:3).
+              MOVE STU-ID TO REPORT3-ID(6:6).
+              MOVE STU-CLASS TO REPORT3-ID(15:1).
+              MOVE STU-NAME TO REPORT3-ID(25:8).
+              MOVE TOTAL TO REPORT3-ID(40:3).
+              WRITE REPORT3-LIST.
+      935-CLOSE-TOPPER-PARA.
+              EXEC SQL
+                CLOSE TOPPER_CUR
+              END-EXEC.
+      995-WRITE-STATUS-PARA.
+              OPEN EXTEND STATUSLOG.
+              IF WS-STATUSLOG-ST NOT = '00'
+                 OPEN OUTPUT STATUSLOG
+              END-IF.
+              MOVE 'STUDRECD' TO STL-PROGRAM-ID.
+              MOVE RETURN-CODE TO STL-RETURN-CODE.
+              IF WS-SHARED-RUN-DATE NOT = ZERO
+                 MOVE WS-SHARED-RUN-DATE(3:6) TO STL-RUN-DATE
+              ELSE
+                 ACCEPT STL-RUN-DATE FROM DATE
+              END-IF.
+              ACCEPT STL-RUN-TIME FROM TIME.
+              WRITE STATUSLOG-REC.
+              CLOSE STATUSLOG.
+      990-SQL-ERROR-PARA.
+              EXEC SQL
+                ROLLBACK
+              END-EXEC.
+              MOVE 8 TO RETURN-CODE.
