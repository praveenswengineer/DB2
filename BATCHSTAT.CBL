@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BATCHSTAT.
+       AUTHOR.        RKS.
+       INSTALLATION.  IBM E&T.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+       SECURITY.      NONE.
+      * MODIFICATION HISTORY
+      *  09/08/26  RKS  NEW PROGRAM. FINAL STEP OF THE OVERNIGHT BATCH
+      *                 RUN -- READS THE STATUSLOG FILE THAT STUDCTOT,
+      *                 STUDRECD, CURUPDAT AND TRAIN141 EACH APPEND A
+      *                 COMPLETION RECORD TO, AND PRINTS ONE COMBINED
+      *                 STATUS REPORT SHOWING EVERY STEP'S RETURN CODE
+      *                 AND RUN-DATE/TIME INSTEAD OF SEPARATE JOB LOGS
+      *                 SOMEONE HAS TO CHECK BY HAND. THE READ LOOP
+      *                 DOESN'T CARE HOW MANY STEPS WROTE TO STATUSLOG
+      *                 -- IT JUST PRINTS ONE LINE PER RECORD IT FINDS
+      *                 -- SO ADDING STUDCTOT'S STEP DIDN'T NEED ANY
+      *                 PROCEDURE DIVISION CHANGE, ONLY THIS COMMENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUSLOG ASSIGN TO STATUSLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-STATUSLOG-ST.
+           SELECT BATCHRPT ASSIGN TO BATCHRPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-BATCHRPT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STATUSLOG
+           RECORDING MODE IS F.
+       01 STATUSLOG-REC.
+         05 STL-PROGRAM-ID         PIC X(8).
+         05                        PIC X(1).
+         05 STL-RETURN-CODE        PIC 9(4).
+         05                        PIC X(1).
+         05 STL-RUN-DATE           PIC 9(6).
+         05                        PIC X(1).
+         05 STL-RUN-TIME           PIC 9(8).
+         05                        PIC X(51).
+       FD BATCHRPT
+           RECORDING MODE IS F.
+       01 BATCHRPT-LIST.
+         05 BATCHRPT-ID            PIC X(80).
+       WORKING-STORAGE SECTION.
+        77  WS-STATUSLOG-ST       PIC X(2).
+        77  WS-BATCHRPT-ST        PIC X(2).
+        01  WS-STATUSLOG-EOF      PIC X VALUE 'N'.
+            88 EOF-STATUSLOG        VALUE 'Y'.
+        01  WS-STEP-COUNT         PIC 9(5) COMP VALUE ZERO.
+        01  WS-FAIL-COUNT         PIC 9(5) COMP VALUE ZERO.
+        01  WS-AST                PIC X(80) VALUE ALL '*'.
+        01  WS-HDR1.
+            05                    PIC X(10) VALUE 'PROGRAM'.
+            05                    PIC X(10).
+            05                    PIC X(12) VALUE 'RETURN-CODE'.
+            05                    PIC X(8).
+            05                    PIC X(8)  VALUE 'RUNDATE'.
+            05                    PIC X(5).
+            05                    PIC X(8)  VALUE 'RUNTIME'.
+            05                    PIC X(11).
+        01  WS-DTL-LINE.
+            05 DTL-PROGRAM-ID     PIC X(8).
+            05                    PIC X(12).
+            05 DTL-RETURN-CODE    PIC ZZZ9.
+            05                    PIC X(8).
+            05 DTL-STATUS-WORD    PIC X(6).
+            05                    PIC X(6).
+            05 DTL-RUN-DATE       PIC 9(6).
+            05                    PIC X(5).
+            05 DTL-RUN-TIME       PIC 9(8).
+            05                    PIC X(9).
+        01  WS-SUM-LINE.
+            05                    PIC X(20) VALUE 'STEPS PROCESSED'.
+            05 SUM-STEP-COUNT     PIC ZZ,ZZ9.
+            05                    PIC X(10).
+            05                    PIC X(12) VALUE 'STEPS FAILED'.
+            05 SUM-FAIL-COUNT     PIC ZZ,ZZ9.
+            05                    PIC X(21).
+       PROCEDURE DIVISION.
+        000-MAIN-PARA.
+           PERFORM 100-OPEN-FILE-PARA.
+           IF WS-STATUSLOG-ST = '00'
+              PERFORM 200-READ-FILE-PARA
+              PERFORM 300-PROCESS-PARA UNTIL EOF-STATUSLOG
+           ELSE
+              DISPLAY 'ERROR IN OPEN ' WS-STATUSLOG-ST
+           END-IF.
+           PERFORM 700-FINAL-PARA.
+           PERFORM 900-CLOSE-FILE-PARA.
+           IF WS-FAIL-COUNT > 0
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+        100-OPEN-FILE-PARA.
+           OPEN INPUT STATUSLOG.
+           OPEN OUTPUT BATCHRPT.
+           PERFORM 150-HEADER-PARA.
+        150-HEADER-PARA.
+           MOVE WS-AST TO BATCHRPT-ID.
+           WRITE BATCHRPT-LIST.
+           MOVE WS-HDR1 TO BATCHRPT-ID.
+           WRITE BATCHRPT-LIST.
+           MOVE WS-AST TO BATCHRPT-ID.
+           WRITE BATCHRPT-LIST.
+        200-READ-FILE-PARA.
+           READ STATUSLOG
+              AT END
+                 SET EOF-STATUSLOG TO TRUE
+           END-READ.
+        300-PROCESS-PARA.
+           ADD 1 TO WS-STEP-COUNT.
+           MOVE STL-PROGRAM-ID  TO DTL-PROGRAM-ID.
+           MOVE STL-RETURN-CODE TO DTL-RETURN-CODE.
+           MOVE STL-RUN-DATE    TO DTL-RUN-DATE.
+           MOVE STL-RUN-TIME    TO DTL-RUN-TIME.
+           IF STL-RETURN-CODE = 0
+              MOVE 'OK'     TO DTL-STATUS-WORD
+           ELSE
+              MOVE 'FAILED' TO DTL-STATUS-WORD
+              ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+           MOVE WS-DTL-LINE TO BATCHRPT-ID.
+           WRITE BATCHRPT-LIST.
+           PERFORM 200-READ-FILE-PARA.
+        700-FINAL-PARA.
+           MOVE WS-AST TO BATCHRPT-ID.
+           WRITE BATCHRPT-LIST.
+           MOVE WS-STEP-COUNT TO SUM-STEP-COUNT.
+           MOVE WS-FAIL-COUNT TO SUM-FAIL-COUNT.
+           MOVE WS-SUM-LINE TO BATCHRPT-ID.
+           WRITE BATCHRPT-LIST.
+           MOVE WS-AST TO BATCHRPT-ID.
+           WRITE BATCHRPT-LIST.
+        900-CLOSE-FILE-PARA.
+           CLOSE STATUSLOG.
+           CLOSE BATCHRPT.
