@@ -1,51 +1,165 @@
-000000 IDENTIFICATION DIVISION.                              
-       PROGRAM-ID.                                           
-              SQLCBL01.                                      
-       AUTHOR.   UTTAM.                                      
-       INSTALLATION.                                         
-                 IBM E&T.                                    
-       DATE-WRITTEN.                                         
-                 12/31/98.                                   
-       DATE-COMPILED.                                        
-       SECURITY. NONE.                                       
-       ENVIRONMENT DIVISION.                                 
-       DATA DIVISION.                                        
-       WORKING-STORAGE SECTION.                              
-       01 WS-SQLCODE PIC -9(9).                              
-      *01 WS-SEX PIC X.                                      
-           EXEC SQL                                          
-               INCLUDE SQLCA                 
-          END-EXEC.                          
-          EXEC SQL                           
-               INCLUDE EMPLOYEE              
-          END-EXEC.                          
-      PROCEDURE DIVISION.                    
-          MOVE 'M' TO SEX.                   
-            EXEC SQL                         
-             SELECT  EMPNO     ,             
-                     LASTNAME  ,             
-                     BIRTHDATE ,             
-                     SALARY                  
-             INTO :EMPNO       ,             
-                  :LASTNAME    ,             
-                  :BIRTHDATE   ,             
-                  :SALARY                    
-             FROM EMPLOYEE                   
-             WHERE SEX = :SEX                            
-            END-EXEC.                                    
-            MOVE SQLCODE TO WS-SQLCODE.                  
-            PERFORM 000-MAIN-PARA.                       
-            DISPLAY EMPNO     ,                          
-                    LASTNAME  ,                          
-                    BIRTHDATE ,                          
-                    SALARY.                              
-          STOP RUN.                                      
-      000-MAIN-PARA.                                     
-          EVALUATE SQLCODE                               
-              WHEN 0                                     
-                 DISPLAY "SUCCESS"                       
-              WHEN 100                                   
-                 DISPLAY "NO ROWS FOUND"                 
-              WHEN OTHER                                 
-                 DISPLAY "ERROR " WS-SQLCODE             
-          END-EVALUATE.     
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+              SQLCBL01.
+       AUTHOR.   UTTAM.
+       INSTALLATION.
+                 IBM E&T.
+       DATE-WRITTEN.
+                 12/31/98.
+       DATE-COMPILED.
+       SECURITY. NONE.
+      * MODIFICATION HISTORY
+      *  09/08/26  RKS  CHANGED SINGLETON SELECT INTO A CURSOR LOOP
+      *                 SO EVERY MATCHING EMPLOYEE IS LISTED, NOT
+      *                 JUST WHICHEVER ROW DB2 RETURNS FIRST.
+      *  09/08/26  RKS  SELECTION CRITERIA NOW COMES FROM A SYSIN
+      *                 PARAMETER CARD INSTEAD OF A HARDCODED 'M'.
+      *  09/08/26  RKS  NEGATIVE SQLCODE NOW ABENDS WITH A NON-ZERO
+      *                 RETURN-CODE INSTEAD OF DISPLAYING BAD DATA.
+      *  09/08/26  RKS  000-MAIN-PARA NO LONGER CLOSES THE CURSOR WHEN
+      *                 THE OPEN ITSELF FAILED.
+      *  09/08/26  RKS  050-READ-PARM-PARA NOW DEFAULTS SEX TO 'M' WHEN
+      *                 PARMIN OPENS BUT IS EMPTY, NOT JUST WHEN THE
+      *                 OPEN FAILS -- WS-CRIT-TYPE'S VALUE CLAUSE
+      *                 DEFAULTS TO 'S' SO 100-OPEN-PARA WAS OPENING
+      *                 SEX_CUR AGAINST AN UNINITIALIZED SEX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMIN ASSIGN TO PARMIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-PARMIN-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARMIN
+           RECORDING MODE IS F.
+       01 PARMIN-REC.
+           05 PARM-CRIT-TYPE    PIC X(1).
+           05                   PIC X(1).
+           05 PARM-CRIT-VALUE   PIC X(6).
+           05                   PIC X(72).
+       WORKING-STORAGE SECTION.
+        77  WS-PARMIN-ST    PIC X(2).
+        01  WS-SQLCODE PIC -9(9).
+        01  WS-EMP-EOF PIC X VALUE 'N'.
+            88 EOF-EMP VALUE 'Y'.
+        01  WS-CRIT-TYPE    PIC X(1) VALUE 'S'.
+            88 CRIT-IS-SEX    VALUE 'S'.
+            88 CRIT-IS-EMPNO  VALUE 'E'.
+           EXEC SQL
+            INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+            INCLUDE EMPLOYEE
+           END-EXEC.
+           EXEC SQL
+            DECLARE SEX_CUR CURSOR FOR
+             SELECT  EMPNO     ,
+                     LASTNAME  ,
+                     BIRTHDATE ,
+                     SALARY
+             FROM EMPLOYEE
+             WHERE SEX = :SEX
+           END-EXEC.
+           EXEC SQL
+            DECLARE EMPNO_CUR CURSOR FOR
+             SELECT  EMPNO     ,
+                     LASTNAME  ,
+                     BIRTHDATE ,
+                     SALARY
+             FROM EMPLOYEE
+             WHERE EMPNO = :EMPNO
+           END-EXEC.
+       PROCEDURE DIVISION.
+        000-MAIN-PARA.
+           PERFORM 050-READ-PARM-PARA.
+           PERFORM 100-OPEN-PARA.
+           IF SQLCODE = 0
+              PERFORM 110-FETCH-PARA
+              PERFORM 200-DISPLAY-PARA UNTIL EOF-EMP
+              PERFORM 400-CLOSE-PARA
+           ELSE
+              DISPLAY "ERROR IN OPEN " WS-SQLCODE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+        050-READ-PARM-PARA.
+           OPEN INPUT PARMIN.
+           IF WS-PARMIN-ST = '00'
+              READ PARMIN
+                 AT END
+                    MOVE 'M' TO SEX
+                 NOT AT END
+                    MOVE PARM-CRIT-TYPE TO WS-CRIT-TYPE
+                    IF CRIT-IS-EMPNO
+                       MOVE PARM-CRIT-VALUE TO EMPNO
+                    ELSE
+                       SET CRIT-IS-SEX TO TRUE
+                       MOVE PARM-CRIT-VALUE(1:1) TO SEX
+                    END-IF
+              END-READ
+              CLOSE PARMIN
+           ELSE
+              MOVE 'M' TO SEX
+           END-IF.
+        100-OPEN-PARA.
+           EVALUATE TRUE
+             WHEN CRIT-IS-EMPNO
+                EXEC SQL
+                  OPEN EMPNO_CUR
+                END-EXEC
+             WHEN OTHER
+                EXEC SQL
+                  OPEN SEX_CUR
+                END-EXEC
+           END-EVALUATE.
+           MOVE SQLCODE TO WS-SQLCODE.
+        110-FETCH-PARA.
+           EVALUATE TRUE
+             WHEN CRIT-IS-EMPNO
+                EXEC SQL
+                  FETCH EMPNO_CUR
+                  INTO :EMPNO    ,
+                       :LASTNAME ,
+                       :BIRTHDATE,
+                       :SALARY
+                END-EXEC
+             WHEN OTHER
+                EXEC SQL
+                  FETCH SEX_CUR
+                  INTO :EMPNO    ,
+                       :LASTNAME ,
+                       :BIRTHDATE,
+                       :SALARY
+                END-EXEC
+           END-EVALUATE.
+           MOVE SQLCODE TO WS-SQLCODE.
+        200-DISPLAY-PARA.
+           EVALUATE SQLCODE
+             WHEN 0
+                DISPLAY EMPNO     ,
+                        LASTNAME  ,
+                        BIRTHDATE ,
+                        SALARY
+                PERFORM 110-FETCH-PARA
+             WHEN 100
+                SET EOF-EMP TO TRUE
+             WHEN OTHER
+                DISPLAY "ERROR " WS-SQLCODE
+                IF SQLCODE < 0
+                   MOVE 12 TO RETURN-CODE
+                END-IF
+                SET EOF-EMP TO TRUE
+           END-EVALUATE.
+        400-CLOSE-PARA.
+           EVALUATE TRUE
+             WHEN CRIT-IS-EMPNO
+                EXEC SQL
+                  CLOSE EMPNO_CUR
+                END-EXEC
+             WHEN OTHER
+                EXEC SQL
+                  CLOSE SEX_CUR
+                END-EXEC
+           END-EVALUATE.
