@@ -0,0 +1,53 @@
+//BATCHRUN PROC RUNDT=0,SYS=PROD
+//*--------------------------------------------------------------*
+//* OVERNIGHT BATCH WINDOW -- STUDENT / EMPLOYEE / TRAIN ENQUIRY  *
+//* ONE JOB STEPS THROUGH ALL THREE SUBJECT AREAS WITH A SHARED   *
+//* RUN-DATE PARAMETER AND ENDS WITH A COMBINED COMPLETION REPORT *
+//* INSTEAD OF THREE DISCONNECTED JOBS EACH WATCHED SEPARATELY.   *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=STUDCTOT
+//*        STUDENT MARKS LOAD, UPSERT AND CONTROL-TOTAL REPORT
+//RUNCTL   DD   DSN=&SYS..BATCH.RUNCTL,DISP=SHR
+//STUDMARK DD   DSN=&SYS..STUDENT.STUDMARK,DISP=SHR
+//MARKREJ  DD   DSN=&SYS..STUDENT.MARKREJ.D&RUNDT,DISP=(NEW,CATLG)
+//STATUSLOG DD  DSN=&&BATCHSTS,DISP=(NEW,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//STEP010  EXEC PGM=STUDRECD
+//*        STUDENT ENQUIRY REPORT1/REPORT2/REPORT3
+//RUNCTL   DD   DSN=&SYS..BATCH.RUNCTL,DISP=SHR
+//STUDMARK DD   DSN=&SYS..STUDENT.STUDMARK,DISP=SHR
+//STUDID   DD   DSN=&SYS..STUDENT.STUDID,DISP=SHR
+//REPORT1  DD   DSN=&SYS..STUDENT.REPORT1.D&RUNDT,DISP=(NEW,CATLG)
+//REPORT2  DD   DSN=&SYS..STUDENT.REPORT2.D&RUNDT,DISP=(NEW,CATLG)
+//REPORT3  DD   DSN=&SYS..STUDENT.REPORT3.D&RUNDT,DISP=(NEW,CATLG)
+//MARKREJ  DD   DSN=&SYS..STUDENT.MARKREJ2.D&RUNDT,DISP=(NEW,CATLG)
+//STUCSV   DD   DSN=&SYS..STUDENT.STUCSV.D&RUNDT,DISP=(NEW,CATLG)
+//PASSCTL  DD   DSN=&SYS..BATCH.PASSCTL,DISP=SHR
+//STUDCTL  DD   DSN=&SYS..BATCH.STUDCTL,DISP=SHR
+//STUDCKP  DD   DSN=&SYS..STUDENT.STUDCKP,DISP=SHR
+//STATUSLOG DD  DSN=&&BATCHSTS,DISP=(MOD,PASS)
+//*
+//STEP020  EXEC PGM=CURUPDAT
+//*        EMPLOYEE SALARY RAISE CURSOR UPDATE
+//RUNCTL   DD   DSN=&SYS..BATCH.RUNCTL,DISP=SHR
+//RAISECTL DD   DSN=&SYS..BATCH.RAISECTL,DISP=SHR
+//CURUPCKP DD   DSN=&SYS..EMP.CURUPCKP,DISP=SHR
+//SALREJ   DD   DSN=&SYS..EMP.SALREJ.D&RUNDT,DISP=(NEW,CATLG)
+//PAYFEED  DD   DSN=&SYS..EMP.PAYFEED.D&RUNDT,DISP=(NEW,CATLG)
+//STATUSLOG DD  DSN=&&BATCHSTS,DISP=(MOD,PASS)
+//*
+//STEP030  EXEC PGM=TRAIN141
+//*        TRAIN ENQUIRY / ROUTE LOOKUP REPORT
+//RUNCTL   DD   DSN=&SYS..BATCH.RUNCTL,DISP=SHR
+//TRAINCTL DD   DSN=&SYS..BATCH.TRAINCTL,DISP=SHR
+//TRAIN2DD DD   DSN=&SYS..TRAIN.TRAIN2,DISP=SHR
+//TRAIN3DD DD   DSN=&SYS..TRAIN.REPORT.D&RUNDT,DISP=(NEW,CATLG)
+//TRAINREJ DD   DSN=&SYS..TRAIN.TRAINREJ.D&RUNDT,DISP=(NEW,CATLG)
+//STATUSLOG DD  DSN=&&BATCHSTS,DISP=(MOD,PASS)
+//*
+//STEP040  EXEC PGM=BATCHSTAT
+//*        COMBINED COMPLETION/STATUS REPORT FOR ALL THREE STEPS
+//STATUSLOG DD  DSN=&&BATCHSTS,DISP=(OLD,DELETE)
+//BATCHRPT DD   DSN=&SYS..BATCH.BATCHRPT.D&RUNDT,DISP=(NEW,CATLG)
