@@ -1,68 +1,469 @@
-       IDENTIFICATION DIVISION.                    
-       PROGRAM-ID.  CURUPDAT.                      
-       ENVIRONMENT DIVISION.                       
-       DATA DIVISION.                              
-       WORKING-STORAGE SECTION.                    
-        01  WS-SQLCODE PIC -9(9).                  
-           EXEC SQL                                
-            INCLUDE SQLCA                          
-           END-EXEC.                               
-           EXEC SQL                                
-            INCLUDE EMPLOYEE                       
-           END-EXEC.                               
-           EXEC SQL                                
-            DECLARE EMP_CUR CURSOR FOR             
-             SELECT EMPNO,                         
-                   WORKDEPT,                                    
-                    SALARY                                      
-             FROM EMPLOYEE                                      
-             WHERE WORKDEPT=:WORKDEPT                           
-             FOR UPDATE OF SALARY                               
-             END-EXEC.                                          
-        PROCEDURE DIVISION.                                     
-         000-MAIN-PARA.                                         
-           PERFORM 100-OPEN-EMP-PARA.                           
-           PERFORM 110-FETCH-PARA.                              
-           IF SQLCODE = 0                                       
-              PERFORM 110-FETCH-PARA UNTIL SQLCODE = 100 OR     
-                                                SQLCODE < 0     
-           ELSE                                                 
-              DISPLAY "ERROR IN OPEN"                           
-           END-IF.                                              
-          PERFORM 400-CLOSE-PARA.                    
-              STOP RUN.                              
-        100-OPEN-EMP-PARA.                           
-            MOVE 'A00' TO WORKDEPT                   
-            EXEC SQL                                 
-              OPEN EMP_CUR                           
-            END-EXEC.                                
-        110-FETCH-PARA.                              
-            EXEC SQL                                 
-              FETCH EMP_CUR                          
-              INTO :EMPNO,:WORKDEPT,:SALARY          
-            END-EXEC.                                
-            PERFORM 200-EVALUATE-PARA.               
-        200-EVALUATE-PARA.                           
-              EVALUATE SQLCODE                       
-                WHEN 0                               
-                   PERFORM 120-UPDATE-PARA     
-                   IF SQLCODE = 0              
-                    DISPLAY "UPDATED"          
-                   ELSE                        
-                    DISPLAY "NOT UPDATED"      
-                   END-IF                      
-                WHEN 100                       
-                   DISPLAY "FECTCH" SQLCODE    
-                WHEN OTHER                     
-                   DISPLAY "OTHER" SQLCODE     
-              END-EVALUATE.                    
-        120-UPDATE-PARA.                       
-            EXEC SQL                           
-              UPDATE EMPLOYEE                  
-              SET SALARY = 50000               
-              WHERE CURRENT OF EMP_CUR         
-             END-EXEC.        
-          400-CLOSE-PARA.     
-            EXEC SQL          
-             CLOSE EMP_CUR    
-            END-EXEC.         
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CURUPDAT.
+      * MODIFICATION HISTORY
+      *  09/08/26  RKS  DEPARTMENT AND THE RAISE ARE NOW READ FROM A
+      *                 RAISECTL CONTROL CARD INSTEAD OF BEING
+      *                 HARDCODED; THE CARD CAN REQUEST EITHER A FLAT
+      *                 SALARY OVERWRITE (THE ORIGINAL BEHAVIOUR) OR A
+      *                 PERCENTAGE RAISE ON TOP OF THE CURRENT SALARY.
+      *  09/08/26  RKS  EVERY SALARY UPDATE NOW ALSO INSERTS A ROW INTO
+      *                 SALHIST WITH THE EMPNO, OLD AND NEW SALARY, AND
+      *                 THE RUN DATE/TIME, SO CHANGES CAN BE AUDITED.
+      *  09/08/26  RKS  RAISECTL CAN NOW CARRY ONE RECORD PER DEPARTMENT;
+      *                 THE PROGRAM LOOPS THE OPEN/FETCH/UPDATE CURSOR
+      *                 LOGIC ONCE PER RECORD IN A SINGLE RUN INSTEAD OF
+      *                 NEEDING A SEPARATE JOB STEP PER DEPARTMENT. A
+      *                 MISSING/EMPTY CONTROL FILE STILL FALLS BACK TO
+      *                 THE ORIGINAL SINGLE A00/FLAT-50000 RUN.
+      *  09/08/26  RKS  THE UPDATE LOOP NOW COMMITS EVERY WS-COMMIT-
+      *                 INTERVAL UPDATES AND WRITES A CURUPCKP CHECKPOINT
+      *                 RECORD (WORKDEPT + LAST EMPNO) AFTER EACH COMMIT.
+      *                 ON THE NEXT RUN, ANY DEPARTMENT BEFORE THE
+      *                 CHECKPOINTED ONE IS TREATED AS ALREADY DONE, AND
+      *                 THE CHECKPOINTED DEPARTMENT'S CURSOR RESTARTS
+      *                 AFTER THE LAST EMPNO IT COMMITTED, SO A RERUN
+      *                 AFTER AN ABEND DOES NOT RE-RAISE ANYONE TWICE.
+      *  09/08/26  RKS  120-UPDATE-PARA NOW VALIDATES THE COMPUTED NEW
+      *                 SALARY AGAINST A MINIMUM-WAGE FLOOR AND A JOB-
+      *                 BAND CEILING BEFORE ISSUING THE UPDATE; A ROW
+      *                 THAT WOULD FALL OUTSIDE THE BAND IS SKIPPED AND
+      *                 LOGGED TO SALREJ INSTEAD OF BEING APPLIED.
+      *  09/08/26  RKS  EVERY SUCCESSFUL UPDATE NOW ALSO WRITES A RECORD
+      *                 TO A NEW PAYFEED EXTRACT FILE SO THE RESULTS OF
+      *                 A RAISE RUN CAN BE HANDED TO THE PAYROLL SYSTEM
+      *                 WITHOUT EXTRACTING FROM SALHIST BY HAND.
+      *  09/08/26  RKS  NOW READS A SHARED RUNCTL CARD FOR THE RUN DATE
+      *                 (USED BY THE AUDIT/PAYFEED STAMP IN PLACE OF
+      *                 ACCEPT FROM DATE WHEN SUPPLIED) AND WRITES A
+      *                 COMPLETION RECORD TO A SHARED STATUSLOG FILE AT
+      *                 THE END OF THE RUN, SO THIS STEP CAN BE TIED
+      *                 TOGETHER WITH THE STUDENT AND TRAIN JOBS UNDER
+      *                 ONE BATCH RUN WITH A COMBINED STATUS REPORT.
+      *  09/08/26  RKS  ANY NEGATIVE SQLCODE NOW ROLLS BACK AND SETS A
+      *                 NONZERO RETURN-CODE INSTEAD OF JUST DISPLAYING
+      *                 THE ERROR AND CARRYING ON.
+      *  09/08/26  RKS  THE FETCH LOOP NOW DRIVES OFF A DEDICATED EOF-EMP
+      *                 FLAG, SET UNCONDITIONALLY IN EVERY BRANCH OF
+      *                 200-EVALUATE-PARA THAT ENDS THE ROW (WHEN 100,
+      *                 WHEN OTHER, AND BOTH 145-SQL-ERROR-PARA CALLS
+      *                 OFF THE WHEN 0 PATH), INSTEAD OF THE RAW SQLCODE
+      *                 VALUE -- A ROLLBACK RESETS SQLCODE TO 0, WHICH
+      *                 LEFT THE UNTIL CONDITION UNABLE TO EVER GO TRUE
+      *                 AND HUNG THE JOB ON ANY ROW ERROR. ALSO DECLARED
+      *                 EMP_CUR WITH HOLD: THAT ONLY KEEPS AN OPEN
+      *                 CURSOR ACROSS A COMMIT, NOT A ROLLBACK (DB2
+      *                 CLOSES ALL CURSORS ON ROLLBACK REGARDLESS OF
+      *                 WITH HOLD UNLESS A SAVEPOINT IS USED), SO
+      *                 400-CLOSE-PARA'S UNCONDITIONAL CLOSE EMP_CUR
+      *                 CAN STILL TAKE A -501 AFTER A MID-LOOP ROLLBACK
+      *                 -- THE SQLCODE FROM THAT CLOSE ISN'T CHECKED.
+      *  09/08/26  RKS  500-WRITE-STATUS-PARA NOW ALSO PREFERS
+      *                 WS-SHARED-RUN-DATE OVER ACCEPT FROM DATE FOR
+      *                 THE STATUSLOG RECORD'S RUN DATE -- IT WAS BEING
+      *                 READ FROM RUNCTL BUT ONLY USED BY THE AUDIT/
+      *                 PAYFEED STAMP, SO THE STATUSLOG ENTRY STILL
+      *                 SHOWED THIS STEP'S OWN SYSTEM DATE INSTEAD OF
+      *                 THE BATCH WINDOW'S SHARED "AS OF" DATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL ASSIGN TO RUNCTL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-RUNCTL-ST.
+           SELECT STATUSLOG ASSIGN TO STATUSLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-STATUSLOG-ST.
+           SELECT RAISECTL ASSIGN TO RAISECTL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-RAISECTL-ST.
+           SELECT CURUPCKP ASSIGN TO CURUPCKP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-CURUPCKP-ST.
+           SELECT SALREJ ASSIGN TO SALREJ
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-SALREJ-ST.
+           SELECT PAYFEED ASSIGN TO PAYFEED
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-PAYFEED-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUNCTL
+           RECORDING MODE IS F.
+       01 RUNCTL-REC.
+         05 CTL-RUN-DATE          PIC 9(8).
+         05                       PIC X(72).
+       FD STATUSLOG
+           RECORDING MODE IS F.
+       01 STATUSLOG-REC.
+         05 STL-PROGRAM-ID        PIC X(8).
+         05                       PIC X(1).
+         05 STL-RETURN-CODE       PIC 9(4).
+         05                       PIC X(1).
+         05 STL-RUN-DATE          PIC 9(6).
+         05                       PIC X(1).
+         05 STL-RUN-TIME          PIC 9(8).
+         05                       PIC X(51).
+       FD RAISECTL
+           RECORDING MODE IS F.
+       01 RAISECTL-REC.
+         05 CTL-WORKDEPT          PIC X(3).
+         05                       PIC X(1).
+         05 CTL-RAISE-TYPE        PIC X(1).
+         05                       PIC X(1).
+         05 CTL-RAISE-PCT         PIC 9(3)V99.
+         05                       PIC X(1).
+         05 CTL-RAISE-AMT         PIC 9(7)V99.
+         05                       PIC X(1).
+         05 CTL-MIN-SAL           PIC 9(7)V99.
+         05                       PIC X(1).
+         05 CTL-MAX-SAL           PIC 9(7)V99.
+         05                       PIC X(39).
+       FD CURUPCKP
+           RECORDING MODE IS F.
+       01 CURUPCKP-REC.
+         05 CKPT-WORKDEPT         PIC X(3).
+         05                       PIC X(1).
+         05 CKPT-EMPNO            PIC X(6).
+         05                       PIC X(70).
+       FD SALREJ
+           RECORDING MODE IS F.
+       01 SALREJ-REC.
+         05 SALREJ-EMPNO          PIC X(6).
+         05                       PIC X(1).
+         05 SALREJ-WORKDEPT       PIC X(3).
+         05                       PIC X(1).
+         05 SALREJ-OLD-SALARY     PIC 9(7)V99.
+         05                       PIC X(1).
+         05 SALREJ-NEW-SALARY     PIC 9(7)V99.
+         05                       PIC X(1).
+         05 SALREJ-REASON         PIC X(25).
+         05                       PIC X(34).
+       FD PAYFEED
+           RECORDING MODE IS F.
+       01 PAYFEED-REC.
+         05 PAYFEED-EMPNO         PIC X(6).
+         05                       PIC X(1).
+         05 PAYFEED-WORKDEPT      PIC X(3).
+         05                       PIC X(1).
+         05 PAYFEED-OLD-SALARY    PIC 9(7)V99.
+         05                       PIC X(1).
+         05 PAYFEED-NEW-SALARY    PIC 9(7)V99.
+         05                       PIC X(1).
+         05 PAYFEED-EFFDATE       PIC 9(6).
+         05                       PIC X(51).
+       WORKING-STORAGE SECTION.
+        01  WS-SQLCODE PIC -9(9).
+        77  WS-RAISECTL-ST       PIC X(2).
+        01  WS-WORKDEPT          PIC X(3) VALUE 'A00'.
+        01  WS-RAISE-TYPE        PIC X(1) VALUE 'F'.
+            88 RAISE-IS-PCT        VALUE 'P'.
+        01  WS-RAISE-PCT         PIC 9(3)V99 VALUE ZERO.
+        01  WS-RAISE-AMT         PIC 9(7)V99 VALUE 50000.
+        01  WS-OLD-SALARY        PIC 9(7)V99.
+        01  WS-RUN-DATE          PIC 9(6).
+        01  WS-RUN-TIME          PIC 9(8).
+        01  WS-RAISECTL-EOF      PIC X VALUE 'N'.
+            88 EOF-RAISECTL        VALUE 'Y'.
+        77  WS-CURUPCKP-ST       PIC X(2).
+        01  WS-COMMIT-INTERVAL   PIC 9(5) COMP VALUE 100.
+        01  WS-UPD-COUNT         PIC 9(5) COMP VALUE ZERO.
+        01  WS-RESUME-EMPNO      PIC X(6) VALUE SPACES.
+        01  WS-LAST-WORKDEPT     PIC X(3) VALUE SPACES.
+        01  WS-LAST-EMPNO        PIC X(6) VALUE SPACES.
+        01  WS-SKIPPING          PIC X VALUE 'N'.
+            88 SKIP-DEPT           VALUE 'Y'.
+        01  WS-RUN-THIS-DEPT     PIC X VALUE 'Y'.
+            88 RUN-THIS-DEPT       VALUE 'Y'.
+        77  WS-SALREJ-ST         PIC X(2).
+        01  WS-MIN-SALARY        PIC 9(7)V99 VALUE 15000.
+        01  WS-MAX-SALARY        PIC 9(7)V99 VALUE 500000.
+        01  WS-BAND-OK           PIC X VALUE 'Y'.
+            88 BAND-OK             VALUE 'Y'.
+            88 BAND-FAIL           VALUE 'N'.
+        01  WS-BAND-REASON       PIC X(25) VALUE SPACES.
+        01  WS-UPDATE-SW         PIC X VALUE 'N'.
+            88 UPDATE-APPLIED      VALUE 'Y'.
+        01  WS-EMP-EOF           PIC X VALUE 'N'.
+            88 EOF-EMP             VALUE 'Y'.
+        77  WS-PAYFEED-ST        PIC X(2).
+        77  WS-RUNCTL-ST         PIC X(2).
+        77  WS-STATUSLOG-ST      PIC X(2).
+        01  WS-SHARED-RUN-DATE   PIC 9(8) VALUE ZERO.
+           EXEC SQL
+            INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+            INCLUDE EMPLOYEE
+           END-EXEC.
+           EXEC SQL
+            DECLARE EMP_CUR CURSOR WITH HOLD FOR
+             SELECT EMPNO,
+                   WORKDEPT,
+                    SALARY
+             FROM EMPLOYEE
+             WHERE WORKDEPT=:WORKDEPT
+               AND EMPNO > :WS-RESUME-EMPNO
+             FOR UPDATE OF SALARY
+             END-EXEC.
+        PROCEDURE DIVISION.
+         000-MAIN-PARA.
+           PERFORM 005-READ-RUNCTL-PARA.
+           PERFORM 040-READ-CHECKPOINT-PARA.
+           OPEN OUTPUT SALREJ.
+           OPEN OUTPUT PAYFEED.
+           OPEN INPUT RAISECTL.
+           IF WS-RAISECTL-ST = '00'
+              PERFORM 050-READ-RAISECTL-PARA
+              PERFORM 070-PROCESS-DEPT-PARA UNTIL EOF-RAISECTL
+              CLOSE RAISECTL
+           ELSE
+              PERFORM 065-SET-DEFAULT-DEPT-PARA
+              PERFORM 070-PROCESS-DEPT-PARA
+           END-IF.
+           PERFORM 150-FINAL-COMMIT-PARA.
+           CLOSE SALREJ.
+           CLOSE PAYFEED.
+           PERFORM 500-WRITE-STATUS-PARA.
+              STOP RUN.
+        005-READ-RUNCTL-PARA.
+            OPEN INPUT RUNCTL.
+            IF WS-RUNCTL-ST = '00'
+               READ RUNCTL
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CTL-RUN-DATE TO WS-SHARED-RUN-DATE
+               END-READ
+               CLOSE RUNCTL
+            END-IF.
+        040-READ-CHECKPOINT-PARA.
+            OPEN INPUT CURUPCKP.
+            IF WS-CURUPCKP-ST = '00'
+               READ CURUPCKP
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     IF CKPT-WORKDEPT NOT = SPACES
+                        MOVE CKPT-WORKDEPT TO WS-LAST-WORKDEPT
+                        MOVE CKPT-EMPNO    TO WS-LAST-EMPNO
+                        SET SKIP-DEPT TO TRUE
+                     END-IF
+               END-READ
+               CLOSE CURUPCKP
+            END-IF.
+        050-READ-RAISECTL-PARA.
+            READ RAISECTL
+               AT END
+                  SET EOF-RAISECTL TO TRUE
+               NOT AT END
+                  MOVE CTL-WORKDEPT  TO WS-WORKDEPT
+                  MOVE CTL-RAISE-TYPE TO WS-RAISE-TYPE
+                  MOVE CTL-RAISE-PCT TO WS-RAISE-PCT
+                  MOVE 50000 TO WS-RAISE-AMT
+                  IF CTL-RAISE-AMT > 0
+                     MOVE CTL-RAISE-AMT TO WS-RAISE-AMT
+                  END-IF
+                  MOVE 15000 TO WS-MIN-SALARY
+                  IF CTL-MIN-SAL > 0
+                     MOVE CTL-MIN-SAL TO WS-MIN-SALARY
+                  END-IF
+                  MOVE 500000 TO WS-MAX-SALARY
+                  IF CTL-MAX-SAL > 0
+                     MOVE CTL-MAX-SAL TO WS-MAX-SALARY
+                  END-IF
+            END-READ.
+        065-SET-DEFAULT-DEPT-PARA.
+            MOVE 'A00' TO WS-WORKDEPT.
+            MOVE 'F'   TO WS-RAISE-TYPE.
+            MOVE ZERO  TO WS-RAISE-PCT.
+            MOVE 50000 TO WS-RAISE-AMT.
+            MOVE 15000 TO WS-MIN-SALARY.
+            MOVE 500000 TO WS-MAX-SALARY.
+        070-PROCESS-DEPT-PARA.
+            MOVE SPACES TO WS-RESUME-EMPNO.
+            MOVE 'Y'    TO WS-RUN-THIS-DEPT.
+            IF SKIP-DEPT
+               IF WS-WORKDEPT = WS-LAST-WORKDEPT
+                  MOVE WS-LAST-EMPNO TO WS-RESUME-EMPNO
+                  MOVE 'N' TO WS-SKIPPING
+               ELSE
+                  MOVE 'N' TO WS-RUN-THIS-DEPT
+               END-IF
+            END-IF.
+            IF RUN-THIS-DEPT
+               PERFORM 100-OPEN-EMP-PARA
+               PERFORM 110-FETCH-PARA
+               IF NOT EOF-EMP
+                  PERFORM 110-FETCH-PARA UNTIL EOF-EMP
+               END-IF
+               PERFORM 400-CLOSE-PARA
+            END-IF.
+            IF WS-RAISECTL-ST = '00'
+               PERFORM 050-READ-RAISECTL-PARA
+            ELSE
+               SET EOF-RAISECTL TO TRUE
+            END-IF.
+        100-OPEN-EMP-PARA.
+            MOVE 'N' TO WS-EMP-EOF.
+            MOVE WS-WORKDEPT TO WORKDEPT
+            EXEC SQL
+              OPEN EMP_CUR
+            END-EXEC.
+        110-FETCH-PARA.
+            EXEC SQL
+              FETCH EMP_CUR
+              INTO :EMPNO,:WORKDEPT,:SALARY
+            END-EXEC.
+            PERFORM 200-EVALUATE-PARA.
+        200-EVALUATE-PARA.
+              EVALUATE SQLCODE
+                WHEN 0
+                   PERFORM 120-UPDATE-PARA
+                   IF UPDATE-APPLIED
+                    DISPLAY "UPDATED"
+                   ELSE
+                    IF SQLCODE NOT = 0
+                       DISPLAY "NOT UPDATED" EMPNO SQLCODE
+                       PERFORM 145-SQL-ERROR-PARA
+                       SET EOF-EMP TO TRUE
+                    END-IF
+                   END-IF
+                WHEN 100
+                   DISPLAY "FECTCH" SQLCODE
+                   SET EOF-EMP TO TRUE
+                WHEN OTHER
+                   DISPLAY "OTHER" SQLCODE
+                   PERFORM 145-SQL-ERROR-PARA
+                   SET EOF-EMP TO TRUE
+              END-EVALUATE.
+        120-UPDATE-PARA.
+            MOVE 'N' TO WS-UPDATE-SW.
+            MOVE SALARY TO WS-OLD-SALARY.
+            IF RAISE-IS-PCT
+               COMPUTE SALARY = SALARY * (1 + WS-RAISE-PCT / 100)
+            ELSE
+               MOVE WS-RAISE-AMT TO SALARY
+            END-IF.
+            PERFORM 125-CHECK-BAND-PARA.
+            IF BAND-OK
+               IF RAISE-IS-PCT
+                  EXEC SQL
+                    UPDATE EMPLOYEE
+                    SET SALARY = :SALARY
+                    WHERE CURRENT OF EMP_CUR
+                  END-EXEC
+               ELSE
+                  EXEC SQL
+                    UPDATE EMPLOYEE
+                    SET SALARY = :WS-RAISE-AMT
+                    WHERE CURRENT OF EMP_CUR
+                  END-EXEC
+               END-IF
+               IF SQLCODE = 0
+                  SET UPDATE-APPLIED TO TRUE
+                  PERFORM 130-AUDIT-INSERT-PARA
+                  PERFORM 135-PAYFEED-WRITE-PARA
+                  ADD 1 TO WS-UPD-COUNT
+                  IF WS-UPD-COUNT >= WS-COMMIT-INTERVAL
+                     PERFORM 140-COMMIT-CHECKPOINT-PARA
+                  END-IF
+               END-IF
+            ELSE
+               PERFORM 127-BAND-REJECT-PARA
+            END-IF.
+        125-CHECK-BAND-PARA.
+            SET BAND-OK TO TRUE.
+            MOVE SPACES TO WS-BAND-REASON.
+            IF SALARY < WS-MIN-SALARY
+               SET BAND-FAIL TO TRUE
+               MOVE "BELOW MINIMUM WAGE FLOOR" TO WS-BAND-REASON
+            END-IF.
+            IF SALARY > WS-MAX-SALARY
+               SET BAND-FAIL TO TRUE
+               MOVE "ABOVE JOB BAND CEILING" TO WS-BAND-REASON
+            END-IF.
+        127-BAND-REJECT-PARA.
+            DISPLAY "SALARY OUT OF BAND - SKIPPED " EMPNO.
+            MOVE EMPNO         TO SALREJ-EMPNO.
+            MOVE WS-WORKDEPT   TO SALREJ-WORKDEPT.
+            MOVE WS-OLD-SALARY TO SALREJ-OLD-SALARY.
+            MOVE SALARY        TO SALREJ-NEW-SALARY.
+            MOVE WS-BAND-REASON TO SALREJ-REASON.
+            WRITE SALREJ-REC.
+            MOVE WS-OLD-SALARY TO SALARY.
+        130-AUDIT-INSERT-PARA.
+            IF WS-SHARED-RUN-DATE NOT = ZERO
+               MOVE WS-SHARED-RUN-DATE(3:6) TO WS-RUN-DATE
+            ELSE
+               ACCEPT WS-RUN-DATE FROM DATE
+            END-IF.
+            ACCEPT WS-RUN-TIME FROM TIME.
+            EXEC SQL
+              INSERT INTO SALHIST
+                (EMPNO, OLD_SALARY, NEW_SALARY, RUNDATE, RUNTIME)
+              VALUES
+                (:EMPNO, :WS-OLD-SALARY, :SALARY, :WS-RUN-DATE,
+                 :WS-RUN-TIME)
+            END-EXEC.
+            IF SQLCODE NOT = 0
+               DISPLAY "NOT UPDATED" EMPNO SQLCODE
+               PERFORM 145-SQL-ERROR-PARA
+               SET EOF-EMP TO TRUE
+            END-IF.
+        135-PAYFEED-WRITE-PARA.
+            MOVE EMPNO         TO PAYFEED-EMPNO.
+            MOVE WS-WORKDEPT   TO PAYFEED-WORKDEPT.
+            MOVE WS-OLD-SALARY TO PAYFEED-OLD-SALARY.
+            MOVE SALARY        TO PAYFEED-NEW-SALARY.
+            MOVE WS-RUN-DATE   TO PAYFEED-EFFDATE.
+            WRITE PAYFEED-REC.
+        140-COMMIT-CHECKPOINT-PARA.
+            EXEC SQL
+              COMMIT
+            END-EXEC.
+            MOVE WS-WORKDEPT TO CKPT-WORKDEPT.
+            MOVE EMPNO       TO CKPT-EMPNO.
+            OPEN OUTPUT CURUPCKP.
+            WRITE CURUPCKP-REC.
+            CLOSE CURUPCKP.
+            MOVE ZERO TO WS-UPD-COUNT.
+        145-SQL-ERROR-PARA.
+            DISPLAY "SQL ERROR ON EMPNO " EMPNO " SQLCODE " SQLCODE.
+            EXEC SQL
+              ROLLBACK
+            END-EXEC.
+            MOVE 8 TO RETURN-CODE.
+          400-CLOSE-PARA.
+            EXEC SQL
+             CLOSE EMP_CUR
+            END-EXEC.
+          150-FINAL-COMMIT-PARA.
+            EXEC SQL
+              COMMIT
+            END-EXEC.
+            MOVE SPACES TO CKPT-WORKDEPT.
+            MOVE SPACES TO CKPT-EMPNO.
+            OPEN OUTPUT CURUPCKP.
+            WRITE CURUPCKP-REC.
+            CLOSE CURUPCKP.
+          500-WRITE-STATUS-PARA.
+            OPEN EXTEND STATUSLOG.
+            IF WS-STATUSLOG-ST NOT = '00'
+               OPEN OUTPUT STATUSLOG
+            END-IF.
+            MOVE 'CURUPDAT' TO STL-PROGRAM-ID.
+            MOVE RETURN-CODE TO STL-RETURN-CODE.
+            IF WS-SHARED-RUN-DATE NOT = ZERO
+               MOVE WS-SHARED-RUN-DATE(3:6) TO STL-RUN-DATE
+            ELSE
+               ACCEPT STL-RUN-DATE FROM DATE
+            END-IF.
+            ACCEPT STL-RUN-TIME FROM TIME.
+            WRITE STATUSLOG-REC.
+            CLOSE STATUSLOG.
