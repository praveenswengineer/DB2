@@ -1,163 +1,450 @@
-        IDENTIFICATION DIVISION.                             
-        PROGRAM-ID.    TRAIN141.                             
-        AUTHOR.        HONEY.                                
-        INSTALLATION.  IBM E&T.                              
-        DATE-WRITTEN.  8/17/17.                              
-        DATE-COMPILED.                                       
-        SECURITY.      NONE.                                 
-        ENVIRONMENT DIVISION.                                
-        INPUT-OUTPUT SECTION.                                
-        FILE-CONTROL.                                        
-            SELECT TRAIN3 ASSIGN TO TRAIN3DD                 
-            ORGANIZATION IS SEQUENTIAL                       
-            ACCESS IS SEQUENTIAL                             
-            FILE STATUS IS WS-TRAIN3DD-ST.                   
-             SELECT TRAIN2 ASSIGN TO TRAIN2DD                
-            ORGANIZATION IS SEQUENTIAL                    
-            ACCESS IS SEQUENTIAL                          
-            FILE STATUS IS WS-TRAIN2DD-ST.                
-         DATA DIVISION.                                   
-         FILE SECTION.                                    
-       FD TRAIN3                                          
-          RECORDING MODE IS F.                            
-       01 TRAIN3RE PIC X(80).                             
-       FD TRAIN2                                          
-          RECORDING MODE IS F.                            
-       01 TRAIN2RE.                                       
-         05 FS2-TRAIN-NUMBER PIC X(06).                   
-         05                  PIC X(74).                   
-         WORKING-STORAGE SECTION.                         
-          EXEC SQL                                        
-            INCLUDE SQLCA                                 
-          END-EXEC.                                       
-          EXEC SQL                                        
-            INCLUDE TRAIN                             
-          END-EXEC.                                   
-      01 WS-SQLCODE PIC -9(9).                        
-      01   WS-TRAIN3-EOF PIC X VALUE 'N'.             
-         88 EOF-TRAIN3  VALUE 'Y'.                    
-      01   WS-TRAIN2-EOF PIC X VALUE 'N'.             
-         88 EOF-TRAIN2  VALUE 'Y'.                    
-      77   WS-TRAIN2DD-ST      PIC X(2).              
-      77   WS-TRAIN3DD-ST      PIC X(2).              
-      77   WS-DATE       PIC X(8).                    
-      77   WS-TIME       PIC X(4).                    
-      01 WS-TRAIN-REC.                                
-         05 FS1-TRAIN-NUMBER    PIC X(6).             
-         05 FS1-TRAIN-TYPE   PIC X(1).                
-         05 FS1-TRAIN-NAME  PIC X(20).                
-         05 FS1-TRAIN-DEP-STN    PIC X(10).           
-         05 FS1-TRAIN-DEP-TIME     PIC X(5).          
-         05 FS1-TRAIN-ARR-STN   PIC X(10).            
-         05 FS1-TRAIN-ARR-TIME    PIC X(05).                  
-         05 FS1-TRAIN-FARE    PIC X(10).                      
-         05              PIC X(13).                           
-       01 WS-TRAIN-AST  PIC X(80) VALUE ALL '*'.              
-       01 WS-TRAIN-TIT.                                       
-         05 RS1-TRAINNO    PIC X(6) VALUE 'NO'.               
-         05              PIC X(1).                            
-         05 RS1-TRAINTYPE  PIC X(1) VALUE                     
-                                'T'.                          
-         05              PIC X(2).                            
-         05 RS1-TRAINNAME   PIC X(20)  VALUE 'NAME'.          
-         05              PIC X(2).                            
-         05 RS1-TRAINDEP    PIC X(10) VALUE 'DEPSTN'.         
-         05              PIC X(2).                            
-         05 RS1-TRAINDEPT     PIC X(8) VALUE 'DEPTIME'.       
-         05              PIC X(28).                           
-      01 WS-TRAIN-DATE.                                       
-         05 RS1-DATE PIC X(7) VALUE 'DATE:-'.                 
-         05 RS1-ADATE PIC X(8).                                       
-         05           PIC X(65).                                      
-      01 WS-TRAIN-TIME.                                               
-         05 RS1-DATE PIC X(7) VALUE 'TIME:-'.                         
-         05 RS1-ATIME PIC X(4).                                       
-         05           PIC X(69).                                      
-      01 WS-TRAIN-RECNF.                                              
-         05 WS-NFTRAIN-NUMBER PIC X(6).                               
-         05         PIC X(5).                                         
-         05         PIC X(69)  VALUE 'NOT FOUND'.                     
-       PROCEDURE DIVISION.                                            
-         000-MAIN-PARA.                                               
-            PERFORM 100-OPEN-FILE-PARA.                               
-              IF  WS-TRAIN2DD-ST = '00' AND                           
-                      WS-TRAIN3DD-ST = '00'                           
-                  PERFORM 400-WRITE-HDR-PARA                          
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    TRAIN141.
+        AUTHOR.        HONEY.
+        INSTALLATION.  IBM E&T.
+        DATE-WRITTEN.  8/17/17.
+        DATE-COMPILED.
+        SECURITY.      NONE.
+      * MODIFICATION HISTORY
+      *  09/08/26  RKS  ADDED A TRAINCTL CONTROL CARD WITH A RUN MODE;
+      *                 MODE 'R' LOOKS UP TRAINS BY DEPARTURE/ARRIVAL
+      *                 STATION (AND AN OPTIONAL DEPARTURE TIME WINDOW)
+      *                 INSTEAD OF READING TRAIN NUMBERS FROM TRAIN2.
+      *                 MODE 'N' (THE ORIGINAL BEHAVIOUR, STILL THE
+      *                 DEFAULT) KEEPS READING TRAIN2 ONE NUMBER AT A
+      *                 TIME.
+      *  09/08/26  RKS  500-WRITE-FOOTER-PARA NOW PRINTS THE COUNT OF
+      *                 TRAINS LISTED AND THE TOTAL FARE ACROSS THEM,
+      *                 PLUS THE COUNT ROUTED TO TRAINREJ.
+      *  09/08/26  RKS  NOT-FOUND AND SQL-ERROR TRAIN NUMBERS NOW ALSO
+      *                 GO TO A NEW TRAINREJ EXCEPTION FILE WITH THE
+      *                 ORIGINAL TRAIN NUMBER AND A REASON CODE, INSTEAD
+      *                 OF ONLY A "NOT FOUND" LINE IN THE TRAIN3 REPORT.
+      *  09/08/26  RKS  TRAINCTL CAN NOW REQUEST THE REPORT SORTED BY
+      *                 DEPARTURE TIME OR BY TRAIN NAME; THE CURSOR'S
+      *                 ORDER BY DOES THE SORT SO NO SEPARATE SORT STEP
+      *                 IS NEEDED.
+      *  09/08/26  RKS  FARE IS NOW CARRIED NUMERIC (WAS PIC X(10)) SO
+      *                 IT CAN BE FILTERED AND TOTALLED; TRAINCTL GAINED
+      *                 A MIN/MAX FARE RANGE USED ON BOTH RUN MODES.
+      *  09/08/26  RKS  TRAIN3RE'S DETAIL LINE AND THE TRAIN LOOKUP NOW
+      *                 ALSO CARRY SEAT CLASS AND AVAILABLE SEAT COUNT.
+      *  09/08/26  RKS  600-READ-SQL-PARA'S SINGLETON SELECT INTO IS NOW
+      *                 AN OPEN/FETCH/CLOSE OF TRAIN_CUR, THE SAME
+      *                 CURSOR STYLE CURSOR_UPDATE.CBL USES; IN ROUTE
+      *                 MODE THE CURSOR IS OPENED ONCE FOR THE WHOLE RUN
+      *                 AND FETCHED IN A LOOP INSTEAD OF ONE SQL CALL
+      *                 PER ENQUIRY. NUMBER-LIST MODE STILL OPENS THE
+      *                 CURSOR ONCE PER TRAIN2 RECORD, SINCE TURNING AN
+      *                 ARBITRARY-LENGTH EXTERNAL NUMBER LIST INTO ONE
+      *                 SET-ORIENTED FETCH WOULD NEED DYNAMIC SQL THIS
+      *                 PROGRAM (AND THE REST OF THE SUITE) DOESN'T USE.
+      *  09/08/26  RKS  NOW READS A SHARED RUNCTL CARD FOR THE RUN DATE
+      *                 (USED ON THE REPORT HEADER IN PLACE OF FUNCTION
+      *                 CURRENT-DATE WHEN SUPPLIED) AND WRITES A
+      *                 COMPLETION RECORD TO A SHARED STATUSLOG FILE AT
+      *                 THE END OF THE RUN, SO THIS STEP CAN BE TIED
+      *                 TOGETHER WITH THE STUDENT AND EMPLOYEE JOBS
+      *                 UNDER ONE BATCH RUN WITH A COMBINED STATUS
+      *                 REPORT.
+      *  09/08/26  RKS  A NEGATIVE SQLCODE ON THE ROUTE/STATION LOOKUP
+      *                 NOW ROLLS BACK AND SETS A NONZERO RETURN-CODE
+      *                 INSTEAD OF JUST LOGGING THE REJECT AND CARRYING
+      *                 ON.
+      *  09/08/26  RKS  BOTH FETCH LOOPS NOW DRIVE OFF A DEDICATED
+      *                 WS-CUR-EOF FLAG, SET UNCONDITIONALLY IN
+      *                 620-FETCH-CUR-PARA'S WHEN 100 AND WHEN OTHER
+      *                 BRANCHES, INSTEAD OF THE RAW SQLCODE VALUE THAT
+      *                 750-SQL-ERROR-PARA'S ROLLBACK, ABOVE, RESETS TO
+      *                 0 -- WITHOUT THIS A SQL ERROR DURING A LOOKUP
+      *                 LEFT THE FETCH LOOP UNABLE TO EVER TERMINATE.
+      *                 ALSO DECLARED TRAIN_CUR WITH HOLD; THAT ONLY
+      *                 PROTECTS AN OPEN CURSOR ACROSS A COMMIT, NOT A
+      *                 ROLLBACK (DB2 CLOSES ALL CURSORS ON ROLLBACK
+      *                 REGARDLESS OF WITH HOLD UNLESS A SAVEPOINT IS
+      *                 USED), SO 630-CLOSE-CUR-PARA'S UNCONDITIONAL
+      *                 CLOSE TRAIN_CUR CAN STILL TAKE A -501 AFTER A
+      *                 MID-LOOP ROLLBACK -- THE SQLCODE FROM THAT
+      *                 CLOSE ISN'T CHECKED.
+      *  09/08/26  RKS  800-WRITE-STATUS-PARA NOW ALSO PREFERS
+      *                 WS-SHARED-RUN-DATE OVER ACCEPT FROM DATE FOR
+      *                 THE STATUSLOG RECORD'S RUN DATE -- IT WAS BEING
+      *                 READ FROM RUNCTL BUT ONLY USED BY THE REPORT
+      *                 HEADER, SO THE STATUSLOG ENTRY STILL SHOWED
+      *                 THIS STEP'S OWN SYSTEM DATE INSTEAD OF THE
+      *                 BATCH WINDOW'S SHARED "AS OF" DATE.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RUNCTL ASSIGN TO RUNCTL
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-RUNCTL-ST.
+            SELECT STATUSLOG ASSIGN TO STATUSLOG
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-STATUSLOG-ST.
+            SELECT TRAIN3 ASSIGN TO TRAIN3DD
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-TRAIN3DD-ST.
+             SELECT TRAIN2 ASSIGN TO TRAIN2DD
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-TRAIN2DD-ST.
+            SELECT TRAINCTL ASSIGN TO TRAINCTL
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-TRAINCTL-ST.
+            SELECT TRAINREJ ASSIGN TO TRAINREJ
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS WS-TRAINREJ-ST.
+         DATA DIVISION.
+         FILE SECTION.
+       FD RUNCTL
+          RECORDING MODE IS F.
+       01 RUNCTL-REC.
+         05 CTL-RUN-DATE          PIC 9(8).
+         05                       PIC X(72).
+       FD STATUSLOG
+          RECORDING MODE IS F.
+       01 STATUSLOG-REC.
+         05 STL-PROGRAM-ID        PIC X(8).
+         05                       PIC X(1).
+         05 STL-RETURN-CODE       PIC 9(4).
+         05                       PIC X(1).
+         05 STL-RUN-DATE          PIC 9(6).
+         05                       PIC X(1).
+         05 STL-RUN-TIME          PIC 9(8).
+         05                       PIC X(51).
+       FD TRAIN3
+          RECORDING MODE IS F.
+       01 TRAIN3RE PIC X(80).
+       FD TRAIN2
+          RECORDING MODE IS F.
+       01 TRAIN2RE.
+         05 FS2-TRAIN-NUMBER PIC X(06).
+         05                  PIC X(74).
+       FD TRAINCTL
+          RECORDING MODE IS F.
+       01 TRAINCTL-REC.
+         05 CTL-MODE             PIC X(1).
+         05                      PIC X(1).
+         05 CTL-DEP-STN          PIC X(10).
+         05                      PIC X(1).
+         05 CTL-ARR-STN          PIC X(10).
+         05                      PIC X(1).
+         05 CTL-TIME-FROM        PIC X(5).
+         05                      PIC X(1).
+         05 CTL-TIME-TO          PIC X(5).
+         05                      PIC X(1).
+         05 CTL-MIN-FARE         PIC 9(7)V99.
+         05                      PIC X(1).
+         05 CTL-MAX-FARE         PIC 9(7)V99.
+         05                      PIC X(1).
+         05 CTL-SORT-KEY         PIC X(1).
+         05                      PIC X(23).
+       FD TRAINREJ
+          RECORDING MODE IS F.
+       01 TRAINREJ-REC.
+         05 REJ-TRAIN-NUMBER     PIC X(6).
+         05                      PIC X(1).
+         05 REJ-REASON-CODE      PIC X(4).
+         05                      PIC X(1).
+         05 REJ-REASON-TEXT      PIC X(25).
+         05                      PIC X(43).
+         WORKING-STORAGE SECTION.
+          EXEC SQL
+            INCLUDE SQLCA
+          END-EXEC.
+          EXEC SQL
+            INCLUDE TRAIN
+          END-EXEC.
+      01 WS-SQLCODE PIC -9(9).
+      01   WS-TRAIN3-EOF PIC X VALUE 'N'.
+         88 EOF-TRAIN3  VALUE 'Y'.
+      01   WS-TRAIN2-EOF PIC X VALUE 'N'.
+         88 EOF-TRAIN2  VALUE 'Y'.
+      01   WS-CUR-EOF    PIC X VALUE 'N'.
+         88 EOF-CUR     VALUE 'Y'.
+      77   WS-TRAIN2DD-ST      PIC X(2).
+      77   WS-TRAIN3DD-ST      PIC X(2).
+      77   WS-DATE       PIC X(8).
+      77   WS-TIME       PIC X(4).
+      77   WS-TRAINCTL-ST      PIC X(2).
+      77   WS-TRAINREJ-ST      PIC X(2).
+      77   WS-RUNCTL-ST        PIC X(2).
+      77   WS-STATUSLOG-ST     PIC X(2).
+      01   WS-SHARED-RUN-DATE  PIC 9(8) VALUE ZERO.
+      01   WS-MODE             PIC X(1) VALUE 'N'.
+           88 MODE-ROUTE         VALUE 'R'.
+           88 MODE-NUMBER        VALUE 'N'.
+      01   WS-DEP-STN          PIC X(10) VALUE SPACES.
+      01   WS-ARR-STN          PIC X(10) VALUE SPACES.
+      01   WS-TIME-FROM        PIC X(5) VALUE SPACES.
+      01   WS-TIME-TO          PIC X(5) VALUE SPACES.
+      01   WS-MIN-FARE         PIC 9(7)V99 VALUE ZERO.
+      01   WS-MAX-FARE         PIC 9(7)V99 VALUE 999999.99.
+      01   WS-SORT-KEY         PIC X(1) VALUE 'D'.
+           88 SORT-BY-NAME       VALUE 'N'.
+      01   WS-TRAIN-COUNT      PIC 9(7) COMP VALUE ZERO.
+      01   WS-REJECT-COUNT     PIC 9(7) COMP VALUE ZERO.
+      01   WS-FARE-TOTAL       PIC 9(9)V99 VALUE ZERO.
+      01 WS-TRAIN-REC.
+         05 FS1-TRAIN-NUMBER    PIC X(6).
+         05 FS1-TRAIN-TYPE   PIC X(1).
+         05 FS1-TRAIN-NAME  PIC X(20).
+         05 FS1-TRAIN-DEP-STN    PIC X(10).
+         05 FS1-TRAIN-DEP-TIME     PIC X(5).
+         05 FS1-TRAIN-ARR-STN   PIC X(10).
+         05 FS1-TRAIN-ARR-TIME    PIC X(05).
+         05 FS1-TRAIN-FARE    PIC 9(7)V99.
+         05 FS1-TRAIN-CLASS   PIC X(1).
+         05 FS1-TRAIN-SEATS   PIC 9(4).
+         05              PIC X(09).
+       01 WS-TRAIN-AST  PIC X(80) VALUE ALL '*'.
+       01 WS-TRAIN-TIT.
+         05 RS1-TRAINNO    PIC X(6) VALUE 'NO'.
+         05              PIC X(1).
+         05 RS1-TRAINTYPE  PIC X(1) VALUE
+                                'T'.
+         05              PIC X(2).
+         05 RS1-TRAINNAME   PIC X(20)  VALUE 'NAME'.
+         05              PIC X(2).
+         05 RS1-TRAINDEP    PIC X(10) VALUE 'DEPSTN'.
+         05              PIC X(2).
+         05 RS1-TRAINDEPT     PIC X(8) VALUE 'DEPTIME'.
+         05              PIC X(28).
+      01 WS-TRAIN-DATE.
+         05 RS1-DATE PIC X(7) VALUE 'DATE:-'.
+         05 RS1-ADATE PIC X(8).
+         05           PIC X(65).
+      01 WS-TRAIN-TIME.
+         05 RS1-DATE PIC X(7) VALUE 'TIME:-'.
+         05 RS1-ATIME PIC X(4).
+         05           PIC X(69).
+      01 WS-TRAIN-RECNF.
+         05 WS-NFTRAIN-NUMBER PIC X(6).
+         05         PIC X(5).
+         05         PIC X(69)  VALUE 'NOT FOUND'.
+      01 WS-TRAIN-FOOTLINE.
+         05 RS1-FOOTLBL1  PIC X(16) VALUE 'TRAINS LISTED: '.
+         05 RS1-FOOTCNT   PIC ZZZ,ZZ9.
+         05               PIC X(4).
+         05 RS1-FOOTLBL2  PIC X(13) VALUE 'TOTAL FARE: '.
+         05 RS1-FOOTFARE  PIC ZZZ,ZZZ,ZZ9.99.
+         05               PIC X(4).
+         05 RS1-FOOTLBL3  PIC X(11) VALUE 'REJECTED: '.
+         05 RS1-FOOTREJ   PIC ZZZ,ZZ9.
+         05               PIC X(10).
+          EXEC SQL
+            DECLARE TRAIN_CUR CURSOR WITH HOLD FOR
+             SELECT TRAINNO, TRAINTYPE, TRAINNAME, TRAINDEPSTN,
+                    TRAINDEPTM, TRAINARRSTN, TRAINARRTM, TRAINFARE,
+                    TRAINCLASS, TRAINSEATS
+               FROM TRAIN
+              WHERE ((:WS-MODE = 'N' AND TRAINNO = :TRAINNO)
+                 OR  (:WS-MODE = 'R' AND TRAINDEPSTN = :WS-DEP-STN
+                                     AND TRAINARRSTN = :WS-ARR-STN))
+                AND (:WS-TIME-FROM = SPACES OR
+                     TRAINDEPTM >= :WS-TIME-FROM)
+                AND (:WS-TIME-TO = SPACES OR
+                     TRAINDEPTM <= :WS-TIME-TO)
+                AND TRAINFARE BETWEEN :WS-MIN-FARE AND :WS-MAX-FARE
+              ORDER BY
+                   CASE WHEN :WS-SORT-KEY = 'N' THEN TRAINNAME
+                        ELSE SPACES END,
+                   CASE WHEN :WS-SORT-KEY NOT = 'N' THEN TRAINDEPTM
+                        ELSE SPACES END
+            END-EXEC.
+       PROCEDURE DIVISION.
+         000-MAIN-PARA.
+            PERFORM 005-READ-RUNCTL-PARA.
+            PERFORM 050-READ-TRAINCTL-PARA.
+            PERFORM 100-OPEN-FILE-PARA.
+            IF MODE-ROUTE
+               IF WS-TRAIN3DD-ST = '00'
+                  PERFORM 400-WRITE-HDR-PARA
+                  PERFORM 610-OPEN-CUR-PARA
+                  PERFORM 620-FETCH-CUR-PARA
+                  PERFORM 620-FETCH-CUR-PARA
+                     UNTIL EOF-CUR
+                  PERFORM 630-CLOSE-CUR-PARA
+                  PERFORM 500-WRITE-FOOTER-PARA
+               ELSE
+                  DISPLAY 'ERROR IN OPEN '  WS-TRAIN3DD-ST
+               END-IF
+            ELSE
+              IF  WS-TRAIN2DD-ST = '00' AND
+                      WS-TRAIN3DD-ST = '00'
+                  PERFORM 400-WRITE-HDR-PARA
                   PERFORM 200-READ-FILE-PARA UNTIL WS-TRAIN2-EOF = 'Y'
-                  PERFORM 500-WRITE-FOOTER-PARA                       
-              ELSE                                                     
+                  PERFORM 500-WRITE-FOOTER-PARA
+              ELSE
                DISPLAY 'ERROR IN OPEN '  WS-TRAIN2DD-ST  WS-TRAIN3DD-ST
-              END-IF.                                                  
-            PERFORM 300-CLOSE-FILE-PARA.                               
-                         STOP RUN.                                     
-         100-OPEN-FILE-PARA.                                           
-                   OPEN INPUT TRAIN2.                                  
-                   OPEN OUTPUT TRAIN3.                                 
-         200-READ-FILE-PARA.                                           
-                      READ TRAIN2                                      
-                        AT END                                         
-                            SET EOF-TRAIN2 TO TRUE                     
-                        NOT AT END                                     
-                            PERFORM 600-READ-SQL-PARA                  
-             END-READ.                                                 
-         300-CLOSE-FILE-PARA.                                          
-                    CLOSE TRAIN2.                                      
-                    CLOSE TRAIN3.                                      
-         211-WRITE-PARA.                                           
-                      DISPLAY "         ".                         
-                   MOVE TRAINNO     TO  FS1-TRAIN-NUMBER.          
-                   MOVE TRAINTYPE   TO  FS1-TRAIN-TYPE .           
-                   MOVE TRAINNAME   TO  FS1-TRAIN-NAME .           
-                   MOVE TRAINDEPSTN TO  FS1-TRAIN-DEP-STN.         
-                   MOVE TRAINDEPTM  TO  FS1-TRAIN-DEP-TIME.        
-                   MOVE TRAINARRSTN TO  FS1-TRAIN-ARR-STN .        
-                   MOVE TRAINARRTM  TO  FS1-TRAIN-ARR-TIME .       
-                   MOVE TRAINFARE   TO  FS1-TRAIN-FARE .           
-                   WRITE TRAIN3RE FROM WS-TRAIN-REC.               
-                       DISPLAY "WRITTEN TO THE FILE".              
-      400-WRITE-HDR-PARA.                                          
-                   WRITE TRAIN3RE FROM WS-TRAIN-AST.               
-                   MOVE FUNCTION CURRENT-DATE(1:8) TO  WS-DATE.    
-                   MOVE WS-DATE TO RS1-ADATE.                      
-                   WRITE TRAIN3RE FROM WS-TRAIN-DATE.              
-                   MOVE FUNCTION CURRENT-DATE(9:12) TO  WS-TIME.   
-                   MOVE WS-TIME TO RS1-ATIME.                
-                   WRITE TRAIN3RE FROM WS-TRAIN-TIME.        
-                   WRITE TRAIN3RE FROM WS-TRAIN-AST.         
-                   WRITE TRAIN3RE FROM WS-TRAIN-TIT.         
-                   WRITE TRAIN3RE FROM WS-TRAIN-AST.         
-      500-WRITE-FOOTER-PARA.                                 
-                   WRITE TRAIN3RE FROM WS-TRAIN-AST.         
-      600-READ-SQL-PARA.                                     
-                 MOVE FS2-TRAIN-NUMBER TO TRAINNO.           
-                 EXEC SQL                                    
-                  SELECT TRAINNO,                            
-                         TRAINTYPE,                          
-                         TRAINNAME,                          
-                         TRAINDEPSTN,                        
-                         TRAINDEPTM,                         
-                         TRAINARRSTN,                        
-                         TRAINARRTM,                         
-                         TRAINFARE                           
-                    INTO :TRAINNO,                        
-                         :TRAINTYPE,                      
-                         :TRAINNAME,                      
-                         :TRAINDEPSTN,                    
-                         :TRAINDEPTM,                     
-                         :TRAINARRSTN,                    
-                         :TRAINARRTM,                     
-                         :TRAINFARE                       
-                   FROM TRAIN                             
-                   WHERE TRAINNO = :TRAINNO               
-                 END-EXEC.                                
-                  EVALUATE SQLCODE                        
-                     WHEN 100                             
-                       PERFORM 700-NOTFOUND-WRITE-PARA    
-                     WHEN 0                               
-                       PERFORM 211-WRITE-PARA             
-                     WHEN OTHER                           
-                       DISPLAY "ERROR" SQLCODE            
-                 END-EVALUATE.                       
-      700-NOTFOUND-WRITE-PARA.                       
-             MOVE TRAINNO TO WS-NFTRAIN-NUMBER.      
-              WRITE TRAIN3RE FROM WS-TRAIN-RECNF.    
+              END-IF
+            END-IF.
+            PERFORM 300-CLOSE-FILE-PARA.
+            PERFORM 800-WRITE-STATUS-PARA.
+                         STOP RUN.
+         005-READ-RUNCTL-PARA.
+             OPEN INPUT RUNCTL.
+             IF WS-RUNCTL-ST = '00'
+                READ RUNCTL
+                   AT END
+                      CONTINUE
+                   NOT AT END
+                      MOVE CTL-RUN-DATE TO WS-SHARED-RUN-DATE
+                END-READ
+                CLOSE RUNCTL
+             END-IF.
+         050-READ-TRAINCTL-PARA.
+             OPEN INPUT TRAINCTL.
+             IF WS-TRAINCTL-ST = '00'
+                READ TRAINCTL
+                   AT END
+                      CONTINUE
+                   NOT AT END
+                      MOVE CTL-MODE TO WS-MODE
+                      MOVE CTL-DEP-STN TO WS-DEP-STN
+                      MOVE CTL-ARR-STN TO WS-ARR-STN
+                      MOVE CTL-TIME-FROM TO WS-TIME-FROM
+                      MOVE CTL-TIME-TO TO WS-TIME-TO
+                      MOVE CTL-SORT-KEY TO WS-SORT-KEY
+                      MOVE 999999.99 TO WS-MAX-FARE
+                      IF CTL-MAX-FARE > 0
+                         MOVE CTL-MAX-FARE TO WS-MAX-FARE
+                      END-IF
+                      MOVE CTL-MIN-FARE TO WS-MIN-FARE
+                END-READ
+                CLOSE TRAINCTL
+             END-IF.
+         100-OPEN-FILE-PARA.
+                   OPEN OUTPUT TRAIN3.
+                   OPEN OUTPUT TRAINREJ.
+                   IF MODE-NUMBER
+                      OPEN INPUT TRAIN2
+                   END-IF.
+         200-READ-FILE-PARA.
+                      READ TRAIN2
+                        AT END
+                            SET EOF-TRAIN2 TO TRUE
+                        NOT AT END
+                            PERFORM 600-READ-SQL-PARA
+             END-READ.
+         300-CLOSE-FILE-PARA.
+                    IF MODE-NUMBER
+                       CLOSE TRAIN2
+                    END-IF.
+                    CLOSE TRAIN3.
+                    CLOSE TRAINREJ.
+         211-WRITE-PARA.
+                      DISPLAY "         ".
+                   MOVE TRAINNO     TO  FS1-TRAIN-NUMBER.
+                   MOVE TRAINTYPE   TO  FS1-TRAIN-TYPE .
+                   MOVE TRAINNAME   TO  FS1-TRAIN-NAME .
+                   MOVE TRAINDEPSTN TO  FS1-TRAIN-DEP-STN.
+                   MOVE TRAINDEPTM  TO  FS1-TRAIN-DEP-TIME.
+                   MOVE TRAINARRSTN TO  FS1-TRAIN-ARR-STN .
+                   MOVE TRAINARRTM  TO  FS1-TRAIN-ARR-TIME .
+                   MOVE TRAINFARE   TO  FS1-TRAIN-FARE .
+                   MOVE TRAINCLASS  TO  FS1-TRAIN-CLASS.
+                   MOVE TRAINSEATS  TO  FS1-TRAIN-SEATS.
+                   WRITE TRAIN3RE FROM WS-TRAIN-REC.
+                   ADD 1 TO WS-TRAIN-COUNT.
+                   ADD TRAINFARE TO WS-FARE-TOTAL.
+                       DISPLAY "WRITTEN TO THE FILE".
+      400-WRITE-HDR-PARA.
+                   WRITE TRAIN3RE FROM WS-TRAIN-AST.
+                   IF WS-SHARED-RUN-DATE NOT = ZERO
+                      MOVE WS-SHARED-RUN-DATE TO WS-DATE
+                   ELSE
+                      MOVE FUNCTION CURRENT-DATE(1:8) TO  WS-DATE
+                   END-IF.
+                   MOVE WS-DATE TO RS1-ADATE.
+                   WRITE TRAIN3RE FROM WS-TRAIN-DATE.
+                   MOVE FUNCTION CURRENT-DATE(9:12) TO  WS-TIME.
+                   MOVE WS-TIME TO RS1-ATIME.
+                   WRITE TRAIN3RE FROM WS-TRAIN-TIME.
+                   WRITE TRAIN3RE FROM WS-TRAIN-AST.
+                   WRITE TRAIN3RE FROM WS-TRAIN-TIT.
+                   WRITE TRAIN3RE FROM WS-TRAIN-AST.
+      500-WRITE-FOOTER-PARA.
+                   MOVE WS-TRAIN-COUNT  TO RS1-FOOTCNT.
+                   MOVE WS-FARE-TOTAL   TO RS1-FOOTFARE.
+                   MOVE WS-REJECT-COUNT TO RS1-FOOTREJ.
+                   WRITE TRAIN3RE FROM WS-TRAIN-FOOTLINE.
+                   WRITE TRAIN3RE FROM WS-TRAIN-AST.
+      600-READ-SQL-PARA.
+                 MOVE FS2-TRAIN-NUMBER TO TRAINNO.
+                 PERFORM 610-OPEN-CUR-PARA.
+                 PERFORM 620-FETCH-CUR-PARA.
+                 IF SQLCODE = 100
+                    PERFORM 700-NOTFOUND-WRITE-PARA
+                 ELSE
+                    PERFORM 620-FETCH-CUR-PARA
+                       UNTIL EOF-CUR
+                 END-IF.
+                 PERFORM 630-CLOSE-CUR-PARA.
+      610-OPEN-CUR-PARA.
+                 MOVE 'N' TO WS-CUR-EOF.
+                 EXEC SQL
+                   OPEN TRAIN_CUR
+                 END-EXEC.
+      620-FETCH-CUR-PARA.
+                 EXEC SQL
+                   FETCH TRAIN_CUR
+                   INTO :TRAINNO, :TRAINTYPE, :TRAINNAME,
+                        :TRAINDEPSTN, :TRAINDEPTM, :TRAINARRSTN,
+                        :TRAINARRTM, :TRAINFARE, :TRAINCLASS,
+                        :TRAINSEATS
+                 END-EXEC.
+                 EVALUATE SQLCODE
+                    WHEN 100
+                      SET EOF-CUR TO TRUE
+                    WHEN 0
+                      PERFORM 211-WRITE-PARA
+                    WHEN OTHER
+                      DISPLAY "ERROR" SQLCODE
+                      PERFORM 700-NOTFOUND-WRITE-PARA
+                      SET EOF-CUR TO TRUE
+                END-EVALUATE.
+      630-CLOSE-CUR-PARA.
+                 EXEC SQL
+                   CLOSE TRAIN_CUR
+                 END-EXEC.
+      700-NOTFOUND-WRITE-PARA.
+             MOVE TRAINNO TO WS-NFTRAIN-NUMBER.
+              WRITE TRAIN3RE FROM WS-TRAIN-RECNF.
+              ADD 1 TO WS-REJECT-COUNT.
+              MOVE TRAINNO TO REJ-TRAIN-NUMBER.
+              IF SQLCODE < 0
+                 MOVE "RJ02" TO REJ-REASON-CODE
+                 MOVE "SQL ERROR ON LOOKUP" TO REJ-REASON-TEXT
+                 PERFORM 750-SQL-ERROR-PARA
+              ELSE
+                 MOVE "RJ01" TO REJ-REASON-CODE
+                 MOVE "TRAIN NUMBER NOT FOUND" TO REJ-REASON-TEXT
+              END-IF.
+              WRITE TRAINREJ-REC.
+      750-SQL-ERROR-PARA.
+              EXEC SQL
+                ROLLBACK
+              END-EXEC.
+              MOVE 8 TO RETURN-CODE.
+      800-WRITE-STATUS-PARA.
+              OPEN EXTEND STATUSLOG.
+              IF WS-STATUSLOG-ST NOT = '00'
+                 OPEN OUTPUT STATUSLOG
+              END-IF.
+              MOVE 'TRAIN141' TO STL-PROGRAM-ID.
+              MOVE RETURN-CODE TO STL-RETURN-CODE.
+              IF WS-SHARED-RUN-DATE NOT = ZERO
+                 MOVE WS-SHARED-RUN-DATE(3:6) TO STL-RUN-DATE
+              ELSE
+                 ACCEPT STL-RUN-DATE FROM DATE
+              END-IF.
+              ACCEPT STL-RUN-TIME FROM TIME.
+              WRITE STATUSLOG-REC.
+              CLOSE STATUSLOG.
